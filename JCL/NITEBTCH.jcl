@@ -0,0 +1,33 @@
+//NITEBTCH JOB (ACCTNO),'MISKOLCZI NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//*  NIGHTLY BATCH WINDOW FOR MISKOLCZI PETS.                     *
+//*                                                                *
+//*  STEP010  RUNS EODREPORT TO CLOSE OUT THE DAY'S CASHREGISTER   *
+//*           SALES-TRANSACTION FILE INTO THE Z-REPORT.            *
+//*  STEP020  RUNS GETEXTRACT TO PULL THE DAY'S NEW GETNAME        *
+//*           LOYALTY SIGN-UPS OUT OF THE CUSTOMER MASTER.         *
+//*           RUNS ONLY IF STEP010 COMPLETED CLEANLY.              *
+//*------------------------------------------------------------------
+//*  MAINTENANCE HISTORY.                                          *
+//*  DATE       INIT  DESCRIPTION                                  *
+//*  2026-08-09 DRO   INITIAL VERSION.                              *
+//*  2026-08-09 DRO   ADDED EXCPLOG DD TO BOTH STEPS SO THE SHARED  *
+//*                   EXCEPTION LOG IS ALLOCATED FOR THIS UNATTENDED*
+//*                   OVERNIGHT RUN, NOT JUST FOR INTERACTIVE RUNS. *
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=EODREPORT
+//STEPLIB  DD DSN=MISK.PROD.LOADLIB,DISP=SHR
+//SALESTXN DD DSN=MISK.PROD.SALESTXN,DISP=SHR
+//EODRPT   DD SYSOUT=*
+//EXCPLOG  DD DSN=MISK.PROD.EXCPLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=GETEXTRACT,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=MISK.PROD.LOADLIB,DISP=SHR
+//CUSTMAST DD DSN=MISK.PROD.CUSTMAST,DISP=SHR
+//GETEXTR  DD SYSOUT=*
+//EXCPLOG  DD DSN=MISK.PROD.EXCPLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
