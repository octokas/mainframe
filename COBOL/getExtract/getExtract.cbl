@@ -0,0 +1,196 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GETEXTRACT.
+000300 AUTHOR.        D. OKAFOR - SYSTEMS PROGRAMMING.
+000400 INSTALLATION.  MISKOLCZI PETS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    PROGRAM READS THE LOYALTY CUSTOMER MASTER FILE WRITTEN BY   *
+000900*    GETNAME AND EXTRACTS EVERY CUSTOMER WHO SIGNED UP ON THE    *
+001000*    RUN DATE, FOR THE NIGHTLY NEW-CUSTOMER BATCH EXTRACT. MEANT *
+001100*    TO RUN AS PART OF THE SAME OVERNIGHT WINDOW AS THE          *
+001200*    CASHREGISTER END-OF-DAY CLOSE (EODREPORT).                  *
+001300*-----------------------------------------------------------------
+001400*    MAINTENANCE HISTORY.                                       *
+001500*    DATE       INIT  DESCRIPTION                                *
+001600*    2026-08-09 DRO   INITIAL VERSION.                           *
+001650*    2026-08-09 DRO   ADDED EXCP-LOG-FILE - A FAILED OPEN OF     *
+001660*                     CUST-MAST-FILE IS NOW APPENDED TO THE      *
+001670*                     SHARED EXCEPTION LOG BEFORE THE RUN STOPS. *
+001680*    2026-08-09 DRO   ADDED ALTERNATE RECORD KEY CUST-LOYALTY-ID *
+001690*                     TO CUST-MAST-FILE TO MATCH THE KEY         *
+001695*                     STRUCTURE GETNAME BUILDS THE FILE WITH.    *
+001700*****************************************************************
+001800
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.   IBM-370.
+002200 OBJECT-COMPUTER.   IBM-370.
+002300
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CUST-MAST-FILE  ASSIGN TO "CUSTMAST"
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS SEQUENTIAL
+002900         RECORD KEY IS CUST-EMAIL
+002950         ALTERNATE RECORD KEY IS CUST-LOYALTY-ID
+003000         FILE STATUS IS WS-CUST-MAST-STATUS.
+003100
+003200     SELECT EXTRACT-FILE     ASSIGN TO "GETEXTR"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-EXTRACT-STATUS.
+003450
+003460     SELECT EXCP-LOG-FILE    ASSIGN TO "EXCPLOG"
+003470         ORGANIZATION IS SEQUENTIAL
+003480         FILE STATUS IS WS-EXCP-LOG-STATUS.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800
+003900 FD  CUST-MAST-FILE.
+004000 COPY CUSTMAST.
+004100
+004200 FD  EXTRACT-FILE
+004300     RECORDING MODE IS F.
+004400 01  EXTRACT-LINE               PIC X(80).
+004450
+004460 FD  EXCP-LOG-FILE
+004470     RECORDING MODE IS F.
+004480 COPY EXCPLOG.
+004500
+004600 WORKING-STORAGE SECTION.
+004700 01  WS-CUST-MAST-STATUS        PIC XX     VALUE ZEROES.
+004800     88  WS-CUST-MAST-OK                   VALUE '00'.
+004900     88  WS-CUST-MAST-EOF                  VALUE '10'.
+005000 01  WS-EXTRACT-STATUS          PIC XX     VALUE ZEROES.
+005010 01  WS-EXCP-LOG-STATUS         PIC XX     VALUE ZEROES.
+005020 01  WS-LOG-TIME                PIC 9(08).
+005100
+005200 01  WS-SWITCHES.
+005300     05  WS-MORE-RECORDS        PIC X      VALUE 'Y'.
+005400         88  MORE-RECORDS                  VALUE 'Y'.
+005500         88  NO-MORE-RECORDS               VALUE 'N'.
+005600
+005700 01  WS-RUN-DATE.
+005800     05  WS-RUN-YEAR            PIC 99.
+005900     05  WS-RUN-MONTH           PIC 99.
+006000     05  WS-RUN-DAY             PIC 99.
+006100
+006200 01  WS-EXTRACT-COUNT           PIC 9(05)  VALUE ZEROES.
+006300
+006400 01  RPT-TITLE-LINE.
+006500     05  FILLER  PIC X(30) VALUE "MISKOLCZI PETS - NEW CUSTOMER ".
+006600     05  FILLER  PIC X(10) VALUE "EXTRACT".
+006700     05  FILLER  PIC X(40) VALUE SPACES.
+006800
+006900 01  RPT-HEADING-LINE.
+007000     05  FILLER  PIC X(10) VALUE "LOYAL ID".
+007100     05  FILLER  PIC X(10) VALUE "GIVEN".
+007200     05  FILLER  PIC X(10) VALUE "SURNAME".
+007300     05  FILLER  PIC X(38) VALUE "EMAIL".
+007400     05  FILLER  PIC X(12) VALUE SPACES.
+007500
+007600 01  RPT-DETAIL-LINE.
+007700     05  RPT-LOYALTY-ID         PIC Z(07)9.
+007800     05  FILLER  PIC X(02) VALUE SPACES.
+007900     05  RPT-GIVEN-NAME         PIC X(08).
+008000     05  FILLER  PIC X(02) VALUE SPACES.
+008100     05  RPT-SURNAME            PIC X(08).
+008200     05  FILLER  PIC X(02) VALUE SPACES.
+008300     05  RPT-EMAIL              PIC X(36).
+008400     05  FILLER  PIC X(02) VALUE SPACES.
+008500
+008600 01  RPT-SUMMARY-LINE.
+008700     05  FILLER  PIC X(25) VALUE "NEW SIGN-UPS EXTRACTED: ".
+008800     05  RPT-EXTRACT-COUNT      PIC ZZZZ9.
+008900     05  FILLER  PIC X(50) VALUE SPACES.
+009000
+009100 PROCEDURE DIVISION.
+009200 0100-START.
+009300     DISPLAY "*** MISKOLCZI PETS NEW-CUSTOMER EXTRACT ***".
+009400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009500     PERFORM 2000-READ-CUST THRU 2000-EXIT.
+009600     PERFORM 2100-PROCESS-CUST THRU 2100-EXIT
+009700         UNTIL NO-MORE-RECORDS.
+009800     PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT.
+009900     PERFORM 9000-CLOSE-UP THRU 9000-EXIT.
+010000     STOP RUN.
+010100
+010200 1000-INITIALIZE.
+010300     ACCEPT WS-RUN-DATE FROM DATE.
+010400     OPEN INPUT CUST-MAST-FILE.
+010500     IF WS-CUST-MAST-STATUS NOT = '00'
+010600         DISPLAY "UNABLE TO OPEN CUST-MAST-FILE - STATUS: "
+010700             WS-CUST-MAST-STATUS
+010710         SET EXCP-SEV-ERROR TO TRUE
+010720         MOVE "EXT001" TO EXCP-LOG-CODE
+010730         MOVE "Unable to open CUST-MAST-FILE."
+010740             TO EXCP-LOG-MESSAGE
+010750         PERFORM 8900-LOG-EXCEPTION THRU 8900-EXIT
+010800         STOP RUN
+010900     END-IF.
+011000     OPEN OUTPUT EXTRACT-FILE.
+011100     DISPLAY RPT-TITLE-LINE.
+011200     WRITE EXTRACT-LINE FROM RPT-TITLE-LINE.
+011300     DISPLAY RPT-HEADING-LINE.
+011400     WRITE EXTRACT-LINE FROM RPT-HEADING-LINE.
+011500 1000-EXIT.
+011600     EXIT.
+011700
+011800 2000-READ-CUST.
+011900     READ CUST-MAST-FILE NEXT RECORD
+012000         AT END
+012100             MOVE 'N' TO WS-MORE-RECORDS
+012200     END-READ.
+012300 2000-EXIT.
+012400     EXIT.
+012500
+012600 2100-PROCESS-CUST.
+012700     IF CUST-SIGNUP-YEAR  = WS-RUN-YEAR
+012800         AND CUST-SIGNUP-MONTH = WS-RUN-MONTH
+012900         AND CUST-SIGNUP-DAY   = WS-RUN-DAY
+013000         PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT
+013100     END-IF.
+013200     PERFORM 2000-READ-CUST THRU 2000-EXIT.
+013300 2100-EXIT.
+013400     EXIT.
+013500
+013600 2200-WRITE-DETAIL.
+013700     MOVE CUST-LOYALTY-ID  TO RPT-LOYALTY-ID.
+013800     MOVE CUST-GIVEN-NAME  TO RPT-GIVEN-NAME.
+013900     MOVE CUST-SURNAME     TO RPT-SURNAME.
+014000     MOVE CUST-EMAIL       TO RPT-EMAIL.
+014100     DISPLAY RPT-DETAIL-LINE.
+014200     WRITE EXTRACT-LINE FROM RPT-DETAIL-LINE.
+014300     ADD 1 TO WS-EXTRACT-COUNT.
+014400 2200-EXIT.
+014500     EXIT.
+014600
+014700 3000-PRINT-SUMMARY.
+014800     MOVE WS-EXTRACT-COUNT TO RPT-EXTRACT-COUNT.
+014900     DISPLAY RPT-SUMMARY-LINE.
+015000     WRITE EXTRACT-LINE FROM RPT-SUMMARY-LINE.
+015100 3000-EXIT.
+015200     EXIT.
+015300
+015400 9000-CLOSE-UP.
+015500     CLOSE CUST-MAST-FILE.
+015600     CLOSE EXTRACT-FILE.
+015700 9000-EXIT.
+015800     EXIT.
+015810
+015820 8900-LOG-EXCEPTION.
+015830     MOVE WS-RUN-YEAR        TO EXCP-LOG-YEAR.
+015840     MOVE WS-RUN-MONTH       TO EXCP-LOG-MONTH.
+015850     MOVE WS-RUN-DAY         TO EXCP-LOG-DAY.
+015860     ACCEPT WS-LOG-TIME FROM TIME.
+015870     MOVE WS-LOG-TIME (1:6)  TO EXCP-LOG-TIME.
+015880     MOVE "GETEXTR"          TO EXCP-LOG-PROGRAM.
+015890     OPEN EXTEND EXCP-LOG-FILE.
+015900     IF WS-EXCP-LOG-STATUS NOT = '00'
+015910         OPEN OUTPUT EXCP-LOG-FILE
+015920     END-IF.
+015930     WRITE EXCP-LOG-RECORD.
+015940     CLOSE EXCP-LOG-FILE.
+015950 8900-EXIT.
+015960     EXIT.
