@@ -1,45 +1,271 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID CIRCUMFERENCE.
-AUTHOR. KASKA MISKOLCZI.
-*>********************************************************************************
-*>  Program asks user for radius of a circle & calculates circumference & area. *
-*>********************************************************************************
-
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SOURCE-COMPUTER. 
-OBJECT-COMPUTER.
-	   
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-			                   
-DATA DIVISION.
-FILE SECTION.
-	  
-WORKING-STORAGE SECTION.
-      01  WS-CONSTANTS.
-      05  WS-PI              PIC 9V99999 VALUE 3.14159.
-      01  WS-CIRCLE.
-      05 WS-AREA             PIC 999V99 VALUE ZEROES.
-      05 WS-RADIUS           PIC 9999V99 VALUE ZEROES.
-      05 WS-CIRCUMFERENCE    PIC 99999V99 VALUE ZEROES.
-      01   WS-DISPLAY-VALUES.
-      05 WS-DISPLAY-AREA          PIC ZZ99.99.
-      05 WS-DISPLAY-CIRCUMFERENCE PIC ZZ99.99.			 
- 
-PROCEDURE DIVISION.
-      0100-PROCESS-RECORDS.
-		
-      DISPLAY "Enter radius: ".
-      ACCEPT WS-RADIUS.
-      COMPUTE WS-CIRCUMFERENCE = 2 * WS-PI *WS-RADIUS.
-      MOVE WS-CIRCUMFERENCE TO WS-DISPLAY-CIRCUMFERENCE.  
-      DISPLAY "Circle Circumference is: ", WS-DISPLAY-CIRCUMFERENCE.
-      COMPUTE WS-AREA = WS-PI * WS-RADIUS *WS-RADIUS.
-      MOVE WS-AREA TO WS-DISPLAY-AREA.
-      DISPLAY "Circle area is: ", WS-DISPLAY-AREA.
-      	
-      		   
-      STOP RUN.
-             
-END PROGRAM CIRCUMFERENCE.	
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CIRCUMFERENCE.
+000300 AUTHOR.        KASKA MISKOLCZI.
+000400 INSTALLATION.  MISKOLCZI PETS.
+000500 DATE-WRITTEN.  2021-03-01.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    PROGRAM ASKS THE USER FOR THE RADIUS OF A CIRCLE AND        *
+000900*    CALCULATES ITS CIRCUMFERENCE AND AREA.                      *
+001000*-----------------------------------------------------------------
+001100*    MAINTENANCE HISTORY.                                        *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    2026-08-09 DRO   ADDED A BATCH/FILE-DRIVEN MODE - THE USER  *
+001400*                     CAN NOW CHOOSE TO READ A LIST OF RADII     *
+001500*                     FROM RADII-FILE AND HAVE THE RESULTS       *
+001600*                     WRITTEN TO CIRC-RPT-FILE INSTEAD OF        *
+001700*                     ENTERING ONE RADIUS INTERACTIVELY.         *
+001750*    2026-08-09 DRO   ADDED A SHAPE-TYPE MENU TO INTERACTIVE     *
+001760*                     MODE SO THE USER CAN ALSO COMPUTE THE      *
+001770*                     PERIMETER AND AREA OF A RECTANGLE OR A     *
+001780*                     TRIANGLE, NOT JUST A CIRCLE.               *
+001790*    2026-08-09 DRO   ADDED EXCP-LOG-FILE - A FAILED OPEN OF     *
+001791*                     RADII-FILE IN BATCH MODE IS NOW APPENDED   *
+001792*                     TO THE SHARED EXCEPTION LOG BEFORE THE RUN *
+001793*                     STOPS.                                     *
+001794*    2026-08-09 DRO   RECTANGLE AND TRIANGLE RESULTS NOW SHARE   *
+001795*                     WS-DISPLAY-VALUES WITH THE CIRCLE RESULTS  *
+001796*                     INSTEAD OF A SEPARATE DISPLAY GROUP.       *
+001800*****************************************************************
+001900
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+002400
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT RADII-FILE      ASSIGN TO "RADII"
+002800         ORGANIZATION IS SEQUENTIAL
+002900         FILE STATUS IS WS-RADII-STATUS.
+003000
+003100     SELECT CIRC-RPT-FILE   ASSIGN TO "CIRCRPT"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-CIRC-RPT-STATUS.
+003310
+003320     SELECT EXCP-LOG-FILE   ASSIGN TO "EXCPLOG"
+003330         ORGANIZATION IS SEQUENTIAL
+003340         FILE STATUS IS WS-EXCP-LOG-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700
+003800 FD  RADII-FILE
+003900     RECORDING MODE IS F.
+004000 01  RADII-RECORD.
+004100     05  RADII-IN-RADIUS        PIC 9(04)V99.
+004200
+004300 FD  CIRC-RPT-FILE
+004400     RECORDING MODE IS F.
+004500 01  CIRC-RPT-LINE              PIC X(80).
+004600
+004610 FD  EXCP-LOG-FILE
+004620     RECORDING MODE IS F.
+004630 COPY EXCPLOG.
+004640
+004700 WORKING-STORAGE SECTION.
+004800 01  WS-CONSTANTS.
+004900     05  WS-PI              PIC 9V99999 VALUE 3.14159.
+005000
+005100 01  WS-CIRCLE.
+005200     05  WS-AREA             PIC 999V99     VALUE ZEROES.
+005300     05  WS-RADIUS           PIC 9999V99    VALUE ZEROES.
+005400     05  WS-CIRCUMFERENCE    PIC 99999V99   VALUE ZEROES.
+005500
+005600 01  WS-DISPLAY-VALUES.
+005700     05  WS-DISPLAY-AREA          PIC ZZZZ9.99.
+005800     05  WS-DISPLAY-CIRCUMFERENCE PIC ZZZZ9.99.
+005850     05  WS-DISPLAY-PERIMETER     PIC ZZZZ9.99.
+005900
+006000 01  WS-MODE                    PIC X      VALUE 'I'.
+006100     88  WS-MODE-IS-BATCH          VALUE 'B' 'b'.
+006150
+006160 01  WS-SHAPE                   PIC X      VALUE 'C'.
+006170
+006180 01  WS-RECTANGLE.
+006190     05  WS-LENGTH              PIC 9999V99  VALUE ZEROES.
+006200     05  WS-WIDTH               PIC 9999V99  VALUE ZEROES.
+006210
+006220 01  WS-TRIANGLE.
+006230     05  WS-SIDE-A              PIC 9999V99  VALUE ZEROES.
+006240     05  WS-SIDE-B              PIC 9999V99  VALUE ZEROES.
+006250     05  WS-SIDE-C              PIC 9999V99  VALUE ZEROES.
+006260     05  WS-BASE                PIC 9999V99  VALUE ZEROES.
+006270     05  WS-HEIGHT              PIC 9999V99  VALUE ZEROES.
+006280
+006290 01  WS-GEN-RESULTS.
+006300     05  WS-PERIMETER           PIC 99999V99 VALUE ZEROES.
+006310     05  WS-AREA-GEN            PIC 99999V99 VALUE ZEROES.
+006320
+006200
+006300 01  WS-RADII-STATUS            PIC XX     VALUE ZEROES.
+006400 01  WS-CIRC-RPT-STATUS         PIC XX     VALUE ZEROES.
+006410 01  WS-EXCP-LOG-STATUS         PIC XX     VALUE ZEROES.
+006420 01  WS-LOG-DATE.
+006430     05  WS-LOG-YEAR            PIC 9(02).
+006440     05  WS-LOG-MONTH           PIC 9(02).
+006450     05  WS-LOG-DAY             PIC 9(02).
+006460 01  WS-LOG-TIME                PIC 9(08).
+006500 01  WS-MORE-RADII              PIC X      VALUE 'Y'.
+006600     88  MORE-RADII                VALUE 'Y'.
+006700     88  NO-MORE-RADII             VALUE 'N'.
+006800
+006900 01  RPT-HEADING-LINE.
+007000     05  FILLER  PIC X(10) VALUE "RADIUS".
+007100     05  FILLER  PIC X(16) VALUE "CIRCUMFERENCE".
+007200     05  FILLER  PIC X(10) VALUE "AREA".
+007300     05  FILLER  PIC X(44) VALUE SPACES.
+007400
+007500 01  RPT-DETAIL-LINE.
+007600     05  RPT-RADIUS             PIC ZZ99.99.
+007700     05  FILLER  PIC X(04) VALUE SPACES.
+007800     05  RPT-CIRCUMFERENCE      PIC ZZZ99.99.
+007900     05  FILLER  PIC X(03) VALUE SPACES.
+008000     05  RPT-AREA               PIC ZZZ99.99.
+008100     05  FILLER  PIC X(44) VALUE SPACES.
+008200
+008300 PROCEDURE DIVISION.
+008400 0100-PROCESS-RECORDS.
+008500     DISPLAY "Run in (I)nteractive or (B)atch mode? ".
+008600     ACCEPT WS-MODE.
+008700     IF WS-MODE-IS-BATCH
+008800         PERFORM 0200-BATCH-MODE THRU 0200-EXIT
+008900     ELSE
+009000         PERFORM 0105-SHAPE-MENU THRU 0105-EXIT
+009100     END-IF.
+009200     STOP RUN.
+009300
+009310 0105-SHAPE-MENU.
+009320     DISPLAY "Compute (C)ircle, (R)ectangle or (T)riangle: ".
+009330     ACCEPT WS-SHAPE.
+009340     EVALUATE TRUE
+009350         WHEN WS-SHAPE = 'R' OR 'r'
+009360             PERFORM 0150-RECTANGLE-MODE THRU 0150-EXIT
+009370         WHEN WS-SHAPE = 'T' OR 't'
+009380             PERFORM 0160-TRIANGLE-MODE THRU 0160-EXIT
+009390         WHEN OTHER
+009395             PERFORM 0110-INTERACTIVE-MODE THRU 0110-EXIT
+009396     END-EVALUATE.
+009397 0105-EXIT.
+009398     EXIT.
+009399
+009400 0110-INTERACTIVE-MODE.
+009500     DISPLAY "Enter radius: ".
+009600     ACCEPT WS-RADIUS.
+009700     PERFORM 0120-CALC-CIRCLE THRU 0120-EXIT.
+009800     MOVE WS-CIRCUMFERENCE TO WS-DISPLAY-CIRCUMFERENCE.
+009900     DISPLAY "Circumference is: ", WS-DISPLAY-CIRCUMFERENCE.
+010000     MOVE WS-AREA TO WS-DISPLAY-AREA.
+010100     DISPLAY "Circle area is: ", WS-DISPLAY-AREA.
+010200 0110-EXIT.
+010300     EXIT.
+010400
+010500 0120-CALC-CIRCLE.
+010600     COMPUTE WS-CIRCUMFERENCE = 2 * WS-PI * WS-RADIUS.
+010700     COMPUTE WS-AREA = WS-PI * WS-RADIUS * WS-RADIUS.
+010800 0120-EXIT.
+010900     EXIT.
+010910
+010920 0150-RECTANGLE-MODE.
+010930     DISPLAY "Enter length: ".
+010940     ACCEPT WS-LENGTH.
+010950     DISPLAY "Enter width: ".
+010960     ACCEPT WS-WIDTH.
+010970     COMPUTE WS-PERIMETER = 2 * (WS-LENGTH + WS-WIDTH).
+010980     COMPUTE WS-AREA-GEN = WS-LENGTH * WS-WIDTH.
+010990     MOVE WS-PERIMETER TO WS-DISPLAY-PERIMETER.
+011000     DISPLAY "Perimeter is: ", WS-DISPLAY-PERIMETER.
+011010     MOVE WS-AREA-GEN TO WS-DISPLAY-AREA.
+011020     DISPLAY "Rectangle area is: ", WS-DISPLAY-AREA.
+011030 0150-EXIT.
+011040     EXIT.
+011050
+011060 0160-TRIANGLE-MODE.
+011070     DISPLAY "Enter side A: ".
+011080     ACCEPT WS-SIDE-A.
+011090     DISPLAY "Enter side B: ".
+011100     ACCEPT WS-SIDE-B.
+011110     DISPLAY "Enter side C: ".
+011120     ACCEPT WS-SIDE-C.
+011130     DISPLAY "Enter base: ".
+011140     ACCEPT WS-BASE.
+011150     DISPLAY "Enter height: ".
+011160     ACCEPT WS-HEIGHT.
+011170     COMPUTE WS-PERIMETER = WS-SIDE-A + WS-SIDE-B + WS-SIDE-C.
+011180     COMPUTE WS-AREA-GEN = 0.5 * WS-BASE * WS-HEIGHT.
+011190     MOVE WS-PERIMETER TO WS-DISPLAY-PERIMETER.
+011200     DISPLAY "Perimeter is: ", WS-DISPLAY-PERIMETER.
+011210     MOVE WS-AREA-GEN TO WS-DISPLAY-AREA.
+011220     DISPLAY "Triangle area is: ", WS-DISPLAY-AREA.
+011230 0160-EXIT.
+011240     EXIT.
+011250
+011100 0200-BATCH-MODE.
+011200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011300     PERFORM 2000-READ-RADIUS THRU 2000-EXIT.
+011400     PERFORM 2100-PROCESS-ONE-RADIUS THRU 2100-EXIT
+011500         UNTIL NO-MORE-RADII.
+011600     PERFORM 9000-CLOSE-UP THRU 9000-EXIT.
+011700 0200-EXIT.
+011800     EXIT.
+011900
+012000 1000-INITIALIZE.
+012100     OPEN INPUT RADII-FILE.
+012200     IF WS-RADII-STATUS NOT = '00'
+012300         DISPLAY "UNABLE TO OPEN RADII-FILE - STATUS: "
+012400             WS-RADII-STATUS
+012410         SET EXCP-SEV-ERROR TO TRUE
+012420         MOVE "CIR001" TO EXCP-LOG-CODE
+012430         MOVE "Unable to open RADII-FILE in batch mode."
+012440             TO EXCP-LOG-MESSAGE
+012450         PERFORM 8900-LOG-EXCEPTION THRU 8900-EXIT
+012500         STOP RUN
+012600     END-IF.
+012700     OPEN OUTPUT CIRC-RPT-FILE.
+012800     WRITE CIRC-RPT-LINE FROM RPT-HEADING-LINE.
+012900 1000-EXIT.
+013000     EXIT.
+013100
+013200 2000-READ-RADIUS.
+013300     READ RADII-FILE
+013400         AT END
+013500             MOVE 'N' TO WS-MORE-RADII
+013600     END-READ.
+013700 2000-EXIT.
+013800     EXIT.
+013900
+014000 2100-PROCESS-ONE-RADIUS.
+014100     MOVE RADII-IN-RADIUS TO WS-RADIUS.
+014200     PERFORM 0120-CALC-CIRCLE THRU 0120-EXIT.
+014300     MOVE WS-RADIUS TO RPT-RADIUS.
+014400     MOVE WS-CIRCUMFERENCE TO RPT-CIRCUMFERENCE.
+014500     MOVE WS-AREA TO RPT-AREA.
+014600     WRITE CIRC-RPT-LINE FROM RPT-DETAIL-LINE.
+014700     PERFORM 2000-READ-RADIUS THRU 2000-EXIT.
+014800 2100-EXIT.
+014900     EXIT.
+015000
+015100 9000-CLOSE-UP.
+015200     CLOSE RADII-FILE.
+015300     CLOSE CIRC-RPT-FILE.
+015400 9000-EXIT.
+015500     EXIT.
+015600
+015610 8900-LOG-EXCEPTION.
+015620     ACCEPT WS-LOG-DATE FROM DATE.
+015630     ACCEPT WS-LOG-TIME FROM TIME.
+015640     MOVE WS-LOG-YEAR        TO EXCP-LOG-YEAR.
+015650     MOVE WS-LOG-MONTH       TO EXCP-LOG-MONTH.
+015660     MOVE WS-LOG-DAY         TO EXCP-LOG-DAY.
+015670     MOVE WS-LOG-TIME (1:6)  TO EXCP-LOG-TIME.
+015680     MOVE "CIRCUMF"          TO EXCP-LOG-PROGRAM.
+015690     OPEN EXTEND EXCP-LOG-FILE.
+015700     IF WS-EXCP-LOG-STATUS NOT = '00'
+015710         OPEN OUTPUT EXCP-LOG-FILE
+015720     END-IF.
+015730     WRITE EXCP-LOG-RECORD.
+015740     CLOSE EXCP-LOG-FILE.
+015750 8900-EXIT.
+015760     EXIT.
+015770
+015800 END PROGRAM CIRCUMFERENCE.
