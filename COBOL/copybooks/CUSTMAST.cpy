@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*    COPYBOOK.    CUSTMAST                                      *
+000300*    AUTHOR.      D. OKAFOR - SYSTEMS PROGRAMMING               *
+000400*    PURPOSE.     LOYALTY CUSTOMER MASTER RECORD.  WRITTEN BY   *
+000500*                 GETNAME AT SIGNUP, READ BY CASHREGISTER TO    *
+000600*                 LINK A SALE TO A LOYALTY CUSTOMER, AND READ   *
+000700*                 BY GETEXTRACT FOR THE NIGHTLY NEW-CUSTOMER    *
+000800*                 EXTRACT.                                      *
+000900*-----------------------------------------------------------------
+001000*    MAINTENANCE HISTORY.                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    2026-08-09 DRO   INITIAL VERSION.                           *
+001300*****************************************************************
+001400 01  CUST-MASTER-RECORD.
+001500     05  CUST-EMAIL                 PIC X(36).
+001600     05  CUST-LOYALTY-ID            PIC 9(08).
+001700     05  CUST-GIVEN-NAME            PIC X(08).
+001800     05  CUST-SURNAME               PIC X(08).
+001900     05  CUST-SIGNUP-DATE.
+002000         10  CUST-SIGNUP-YEAR       PIC 9(02).
+002100         10  CUST-SIGNUP-MONTH      PIC 9(02).
+002200         10  CUST-SIGNUP-DAY        PIC 9(02).
