@@ -0,0 +1,27 @@
+000100*****************************************************************
+000200*    COPYBOOK.    EXCPLOG                                       *
+000300*    AUTHOR.      D. OKAFOR - SYSTEMS PROGRAMMING               *
+000400*    PURPOSE.     COMMON EXCEPTION / AUDIT LOG RECORD SHARED BY *
+000500*                 CASHREGISTER, CIRCUMFERENCE, EVENODD, GETNAME,*
+000600*                 EODREPORT AND GETEXTRACT SO THAT OPERATIONAL  *
+000700*                 ERRORS LAND IN ONE PLACE INSTEAD OF WHATEVER  *
+000800*                 TERMINAL WAS WATCHING AT THE TIME.            *
+000900*-----------------------------------------------------------------
+001000*    MAINTENANCE HISTORY.                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    2026-08-09 DRO   INITIAL VERSION.                           *
+001250*    2026-08-09 DRO   EXTENDED TO GETEXTRACT.                    *
+001300*****************************************************************
+001400 01  EXCP-LOG-RECORD.
+001500     05  EXCP-LOG-DATE.
+001600         10  EXCP-LOG-YEAR          PIC 9(02).
+001700         10  EXCP-LOG-MONTH         PIC 9(02).
+001800         10  EXCP-LOG-DAY           PIC 9(02).
+001900     05  EXCP-LOG-TIME              PIC 9(06).
+002000     05  EXCP-LOG-PROGRAM           PIC X(08).
+002100     05  EXCP-LOG-SEVERITY          PIC X(01).
+002200         88  EXCP-SEV-INFO          VALUE 'I'.
+002300         88  EXCP-SEV-WARNING       VALUE 'W'.
+002400         88  EXCP-SEV-ERROR         VALUE 'E'.
+002500     05  EXCP-LOG-CODE              PIC X(06).
+002600     05  EXCP-LOG-MESSAGE           PIC X(60).
