@@ -0,0 +1,48 @@
+000100*****************************************************************
+000200*    COPYBOOK.    SALESTXN                                      *
+000300*    AUTHOR.      D. OKAFOR - SYSTEMS PROGRAMMING               *
+000400*    PURPOSE.     DAILY SALES TRANSACTION RECORD WRITTEN BY     *
+000500*                 CASHREGISTER AND READ BACK BY EODREPORT TO    *
+000600*                 BUILD THE END-OF-DAY Z-REPORT.  ONE "D" ROW   *
+000700*                 IS WRITTEN PER LINE ITEM (SALE OR RETURN) AND *
+000800*                 ONE "T" ROW IS WRITTEN PER COMPLETED SALE.    *
+000900*-----------------------------------------------------------------
+001000*    MAINTENANCE HISTORY.                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    2026-08-09 DRO   INITIAL VERSION.                           *
+001210*    2026-08-09 DRO   WIDENED STX-TXN-TIME TO 8 DIGITS SO IT     *
+001220*                     HOLDS THE FULL HHMMSSCC ACCEPT-FROM-TIME   *
+001230*                     VALUE INSTEAD OF TRUNCATING OFF THE HOUR.  *
+001300*****************************************************************
+001400 01  SALES-TXN-RECORD.
+001500     05  STX-RECEIPT-NO             PIC 9(06).
+001600     05  STX-LINE-NO                PIC 9(03).
+001700     05  STX-TXN-DATE.
+001800         10  STX-YEAR               PIC 9(02).
+001900         10  STX-MONTH              PIC 9(02).
+002000         10  STX-DAY                PIC 9(02).
+002100     05  STX-TXN-TIME               PIC 9(08).
+002200     05  STX-CUSTOMER-KEY           PIC X(36).
+002300     05  STX-RECORD-TYPE            PIC X(01).
+002400         88  STX-DETAIL-REC         VALUE 'D'.
+002500         88  STX-TOTAL-REC          VALUE 'T'.
+002600     05  STX-ENTRY-TYPE             PIC X(01).
+002700         88  STX-SALE-ITEM          VALUE 'S'.
+002800         88  STX-RETURN-ITEM        VALUE 'R'.
+002900     05  STX-ITEM-CODE              PIC X(08).
+003000     05  STX-DESCRIPTION            PIC X(20).
+003100     05  STX-UNIT-PRICE             PIC 9(03)V99.
+003200     05  STX-QUANTITY               PIC 9(03).
+003300     05  STX-ITEM-TOTAL             PIC 9(05)V99.
+003400     05  STX-TOTAL-QUANT            PIC 9(03).
+003500     05  STX-TOTAL-SALE             PIC 9(07)V99.
+003600     05  STX-DISCOUNT-RATE          PIC V999.
+003700     05  STX-DISCOUNT-AMT           PIC 9(07)V99.
+003800     05  STX-TAX-AMT                PIC 9(07)V99.
+003900     05  STX-NET-TOTAL              PIC 9(07)V99.
+004000     05  STX-PAYMENT-METHOD         PIC X(01).
+004100         88  STX-PAY-CASH           VALUE 'C'.
+004200         88  STX-PAY-CARD           VALUE 'D'.
+004300         88  STX-PAY-SPLIT          VALUE 'S'.
+004400     05  STX-TENDERED               PIC 9(07)V99.
+004500     05  STX-CHANGE-DUE             PIC 9(07)V99.
