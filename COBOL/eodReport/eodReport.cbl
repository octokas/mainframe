@@ -0,0 +1,270 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EODREPORT.
+000300 AUTHOR.        D. OKAFOR - SYSTEMS PROGRAMMING.
+000400 INSTALLATION.  MISKOLCZI PETS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    PROGRAM READS THE DAILY SALES-TXN-FILE WRITTEN BY          *
+000900*    CASHREGISTER AND PRODUCES AN END-OF-DAY "Z-REPORT":        *
+001000*    TOTAL SALES, TOTAL DISCOUNT, AND ITEM COUNT FOR THE WHOLE   *
+001100*    DAY, BROKEN OUT BY THE HOUR THE SALE WAS RUNG UP, ACROSS    *
+001200*    EVERY TILL SESSION THAT WROTE TO THE FILE.                  *
+001300*-----------------------------------------------------------------
+001400*    MAINTENANCE HISTORY.                                        *
+001500*    DATE       INIT  DESCRIPTION                                *
+001600*    2026-08-09 DRO   INITIAL VERSION.                           *
+001650*    2026-08-09 DRO   ADDED EXCP-LOG-FILE - A FAILED OPEN OF     *
+001660*                     SALES-TXN-FILE IS NOW APPENDED TO THE      *
+001670*                     SHARED EXCEPTION LOG BEFORE THE RUN STOPS. *
+001680*    2026-08-09 DRO   2100-ACCUMULATE-TXN NOW FILTERS ON         *
+001681*                     STX-YEAR/MONTH/DAY AGAINST THE SYSTEM RUN  *
+001682*                     DATE.  SALES-TXN-FILE IS OPENED EXTEND BY  *
+001683*                     CASHREGISTER AND NEVER ROTATED, SO WITHOUT *
+001684*                     THIS FILTER EVERY PRIOR DAY'S TOTAL RECORDS*
+001685*                     WOULD BE RE-INCLUDED IN EVERY SUBSEQUENT   *
+001686*                     NIGHT'S Z-REPORT.                          *
+001700*****************************************************************
+001800
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.   IBM-370.
+002200 OBJECT-COMPUTER.   IBM-370.
+002300
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT SALES-TXN-FILE  ASSIGN TO "SALESTXN"
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS WS-SALES-TXN-STATUS.
+002900
+003000     SELECT EOD-RPT-FILE    ASSIGN TO "EODRPT"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-EOD-RPT-STATUS.
+003250
+003260     SELECT EXCP-LOG-FILE   ASSIGN TO "EXCPLOG"
+003270         ORGANIZATION IS SEQUENTIAL
+003280         FILE STATUS IS WS-EXCP-LOG-STATUS.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600
+003700 FD  SALES-TXN-FILE
+003800     RECORDING MODE IS F.
+003900 COPY SALESTXN.
+004000
+004100 FD  EOD-RPT-FILE
+004200     RECORDING MODE IS F.
+004300 01  EOD-RPT-LINE               PIC X(80).
+004350
+004360 FD  EXCP-LOG-FILE
+004370     RECORDING MODE IS F.
+004380 COPY EXCPLOG.
+004400
+004500 WORKING-STORAGE SECTION.
+004600 01  WS-SALES-TXN-STATUS        PIC XX     VALUE ZEROES.
+004700     88  WS-SALES-TXN-OK                   VALUE '00'.
+004800     88  WS-SALES-TXN-EOF                  VALUE '10'.
+004900 01  WS-EOD-RPT-STATUS          PIC XX     VALUE ZEROES.
+004910 01  WS-EXCP-LOG-STATUS         PIC XX     VALUE ZEROES.
+004920 01  WS-LOG-DATE.
+004930     05  WS-LOG-YEAR            PIC 9(02).
+004940     05  WS-LOG-MONTH           PIC 9(02).
+004945     05  WS-LOG-DAY             PIC 9(02).
+004946 01  WS-LOG-TIME                PIC 9(08).
+004947 01  WS-RUN-DATE.
+004948     05  WS-RUN-YEAR            PIC 9(02).
+004949     05  WS-RUN-MONTH           PIC 9(02).
+004951     05  WS-RUN-DAY             PIC 9(02).
+005000
+005100 01  WS-SWITCHES.
+005200     05  WS-MORE-RECORDS        PIC X      VALUE 'Y'.
+005300         88  MORE-RECORDS                  VALUE 'Y'.
+005400         88  NO-MORE-RECORDS               VALUE 'N'.
+005500
+005600 01  WS-HOUR                    PIC 99     VALUE ZEROES.
+005700 01  WS-SUB                     PIC 99     VALUE ZEROES.
+005800
+005900*    ONE ACCUMULATOR ENTRY PER HOUR OF THE DAY, SUBSCRIPTS 1-24
+006000*    CORRESPONDING TO HOURS 00-23.
+006100 01  WS-HOURLY-STATS.
+006200     05  WS-HOUR-ENTRY OCCURS 24 TIMES.
+006300         10  HR-SALE-COUNT      PIC 9(05)     VALUE ZEROES.
+006400         10  HR-ITEM-COUNT      PIC 9(07)     VALUE ZEROES.
+006500         10  HR-GROSS-SALES     PIC 9(09)V99  VALUE ZEROES.
+006600         10  HR-DISCOUNT-AMT    PIC 9(09)V99  VALUE ZEROES.
+006700         10  HR-TAX-AMT         PIC 9(09)V99  VALUE ZEROES.
+006800
+006900 01  WS-GRAND-TOTALS.
+007000     05  WS-GT-SALE-COUNT       PIC 9(05)     VALUE ZEROES.
+007100     05  WS-GT-ITEM-COUNT       PIC 9(07)     VALUE ZEROES.
+007200     05  WS-GT-GROSS-SALES      PIC 9(09)V99  VALUE ZEROES.
+007300     05  WS-GT-DISCOUNT-AMT     PIC 9(09)V99  VALUE ZEROES.
+007400     05  WS-GT-TAX-AMT          PIC 9(09)V99  VALUE ZEROES.
+007500     05  WS-GT-NET-TOTAL        PIC 9(09)V99  VALUE ZEROES.
+007600
+007700 01  RPT-TITLE-LINE1.
+007800     05  FILLER  PIC X(30) VALUE "MISKOLCZI PETS - END OF DAY Z-".
+007900     05  FILLER  PIC X(10) VALUE "REPORT".
+008000     05  FILLER  PIC X(40) VALUE SPACES.
+008100
+008200 01  RPT-HEADING-LINE.
+008300     05  FILLER  PIC X(06) VALUE "HOUR".
+008400     05  FILLER  PIC X(10) VALUE "SALES".
+008500     05  FILLER  PIC X(10) VALUE "ITEMS".
+008600     05  FILLER  PIC X(16) VALUE "GROSS SALES".
+008700     05  FILLER  PIC X(16) VALUE "DISCOUNT".
+008800     05  FILLER  PIC X(16) VALUE "TAX".
+008900     05  FILLER  PIC X(06) VALUE SPACES.
+009000
+009100 01  RPT-HOUR-LINE.
+009200     05  RPT-HOUR               PIC Z9.
+009300     05  FILLER  PIC X(04) VALUE SPACES.
+009400     05  RPT-SALE-COUNT         PIC ZZZZ9.
+009500     05  FILLER  PIC X(05) VALUE SPACES.
+009600     05  RPT-ITEM-COUNT         PIC ZZZZZZ9.
+009700     05  FILLER  PIC X(03) VALUE SPACES.
+009800     05  RPT-GROSS-SALES        PIC $$,$$$,$$9.99.
+009900     05  FILLER  PIC X(02) VALUE SPACES.
+010000     05  RPT-DISCOUNT-AMT       PIC $$,$$$,$$9.99.
+010100     05  FILLER  PIC X(02) VALUE SPACES.
+010200     05  RPT-TAX-AMT            PIC $$,$$$,$$9.99.
+010300
+010400 01  RPT-GRAND-LINE1            PIC X(80) VALUE ALL "-".
+010500
+010600 01  RPT-GRAND-LINE.
+010700     05  FILLER  PIC X(11) VALUE "GRAND TOTAL".
+010800     05  FILLER  PIC X(04) VALUE SPACES.
+010900     05  RPT-GT-SALE-COUNT      PIC ZZZZ9.
+011000     05  FILLER  PIC X(05) VALUE SPACES.
+011100     05  RPT-GT-ITEM-COUNT      PIC ZZZZZZ9.
+011200     05  FILLER  PIC X(03) VALUE SPACES.
+011300     05  RPT-GT-GROSS-SALES     PIC $$,$$$,$$9.99.
+011400     05  FILLER  PIC X(02) VALUE SPACES.
+011500     05  RPT-GT-DISCOUNT-AMT    PIC $$,$$$,$$9.99.
+011600     05  FILLER  PIC X(02) VALUE SPACES.
+011700     05  RPT-GT-TAX-AMT         PIC $$,$$$,$$9.99.
+011800
+011900 01  RPT-GRAND-LINE2.
+012000     05  FILLER  PIC X(30) VALUE "NET TOTAL (AFTER TAX): ".
+012100     05  RPT-GT-NET-TOTAL       PIC $$,$$$,$$9.99.
+012200     05  FILLER  PIC X(30) VALUE SPACES.
+012300
+012400 PROCEDURE DIVISION.
+012500 0100-START.
+012600     DISPLAY "*** MISKOLCZI PETS END-OF-DAY Z-REPORT ***".
+012700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012800     PERFORM 2000-READ-TXN THRU 2000-EXIT.
+012900     PERFORM 2100-ACCUMULATE-TXN THRU 2100-EXIT
+013000         UNTIL NO-MORE-RECORDS.
+013100     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+013200     PERFORM 9000-CLOSE-UP THRU 9000-EXIT.
+013300     STOP RUN.
+013400
+013500 1000-INITIALIZE.
+013550     ACCEPT WS-RUN-DATE FROM DATE.
+013600     OPEN INPUT SALES-TXN-FILE.
+013700     IF WS-SALES-TXN-STATUS NOT = '00'
+013800         DISPLAY "UNABLE TO OPEN SALES-TXN-FILE - STATUS: "
+013900             WS-SALES-TXN-STATUS
+013910         SET EXCP-SEV-ERROR TO TRUE
+013920         MOVE "EOD001" TO EXCP-LOG-CODE
+013930         MOVE "Unable to open SALES-TXN-FILE."
+013940             TO EXCP-LOG-MESSAGE
+013950         PERFORM 8900-LOG-EXCEPTION THRU 8900-EXIT
+014000         STOP RUN
+014100     END-IF.
+014200     OPEN OUTPUT EOD-RPT-FILE.
+014300 1000-EXIT.
+014400     EXIT.
+014500
+014600 2000-READ-TXN.
+014700     READ SALES-TXN-FILE
+014800         AT END
+014900             MOVE 'N' TO WS-MORE-RECORDS
+015000     END-READ.
+015100 2000-EXIT.
+015200     EXIT.
+015300
+015400 2100-ACCUMULATE-TXN.
+015450     IF STX-TOTAL-REC
+015460         AND STX-YEAR  = WS-RUN-YEAR
+015470         AND STX-MONTH = WS-RUN-MONTH
+015480         AND STX-DAY   = WS-RUN-DAY
+015500         DIVIDE STX-TXN-TIME BY 1000000 GIVING WS-HOUR
+015700         ADD 1 TO WS-HOUR GIVING WS-SUB
+015800         ADD 1 TO HR-SALE-COUNT (WS-SUB)
+015900         ADD STX-TOTAL-QUANT  TO HR-ITEM-COUNT   (WS-SUB)
+016000         ADD STX-TOTAL-SALE   TO HR-GROSS-SALES  (WS-SUB)
+016100         ADD STX-DISCOUNT-AMT TO HR-DISCOUNT-AMT (WS-SUB)
+016200         ADD STX-TAX-AMT      TO HR-TAX-AMT      (WS-SUB)
+016300         ADD 1 TO WS-GT-SALE-COUNT
+016400         ADD STX-TOTAL-QUANT  TO WS-GT-ITEM-COUNT
+016500         ADD STX-TOTAL-SALE   TO WS-GT-GROSS-SALES
+016600         ADD STX-DISCOUNT-AMT TO WS-GT-DISCOUNT-AMT
+016700         ADD STX-TAX-AMT      TO WS-GT-TAX-AMT
+016800         ADD STX-NET-TOTAL    TO WS-GT-NET-TOTAL
+016900     END-IF.
+017000     PERFORM 2000-READ-TXN THRU 2000-EXIT.
+017100 2100-EXIT.
+017200     EXIT.
+017300
+017400 3000-PRINT-REPORT.
+017500     DISPLAY RPT-TITLE-LINE1.
+017600     WRITE EOD-RPT-LINE FROM RPT-TITLE-LINE1.
+017700     DISPLAY RPT-HEADING-LINE.
+017800     WRITE EOD-RPT-LINE FROM RPT-HEADING-LINE.
+017900     MOVE 1 TO WS-SUB.
+018000     PERFORM 3100-PRINT-ONE-HOUR THRU 3100-EXIT
+018100         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 24.
+018200     DISPLAY RPT-GRAND-LINE1.
+018300     WRITE EOD-RPT-LINE FROM RPT-GRAND-LINE1.
+018400     MOVE WS-GT-SALE-COUNT   TO RPT-GT-SALE-COUNT.
+018500     MOVE WS-GT-ITEM-COUNT   TO RPT-GT-ITEM-COUNT.
+018600     MOVE WS-GT-GROSS-SALES  TO RPT-GT-GROSS-SALES.
+018700     MOVE WS-GT-DISCOUNT-AMT TO RPT-GT-DISCOUNT-AMT.
+018800     MOVE WS-GT-TAX-AMT      TO RPT-GT-TAX-AMT.
+018900     DISPLAY RPT-GRAND-LINE.
+019000     WRITE EOD-RPT-LINE FROM RPT-GRAND-LINE.
+019100     MOVE WS-GT-NET-TOTAL    TO RPT-GT-NET-TOTAL.
+019200     DISPLAY RPT-GRAND-LINE2.
+019300     WRITE EOD-RPT-LINE FROM RPT-GRAND-LINE2.
+019400 3000-EXIT.
+019500     EXIT.
+019600
+019700 3100-PRINT-ONE-HOUR.
+019800     IF HR-SALE-COUNT (WS-SUB) > ZEROES
+019900         SUBTRACT 1 FROM WS-SUB GIVING WS-HOUR
+020000         MOVE WS-HOUR                   TO RPT-HOUR
+020100         MOVE HR-SALE-COUNT   (WS-SUB)  TO RPT-SALE-COUNT
+020200         MOVE HR-ITEM-COUNT   (WS-SUB)  TO RPT-ITEM-COUNT
+020300         MOVE HR-GROSS-SALES  (WS-SUB)  TO RPT-GROSS-SALES
+020400         MOVE HR-DISCOUNT-AMT (WS-SUB)  TO RPT-DISCOUNT-AMT
+020500         MOVE HR-TAX-AMT      (WS-SUB)  TO RPT-TAX-AMT
+020600         DISPLAY RPT-HOUR-LINE
+020700         WRITE EOD-RPT-LINE FROM RPT-HOUR-LINE
+020800     END-IF.
+020900 3100-EXIT.
+021000     EXIT.
+021100
+021200 9000-CLOSE-UP.
+021300     CLOSE SALES-TXN-FILE.
+021400     CLOSE EOD-RPT-FILE.
+021500 9000-EXIT.
+021600     EXIT.
+021610
+021620 8900-LOG-EXCEPTION.
+021630     ACCEPT WS-LOG-DATE FROM DATE.
+021640     ACCEPT WS-LOG-TIME FROM TIME.
+021650     MOVE WS-LOG-YEAR        TO EXCP-LOG-YEAR.
+021660     MOVE WS-LOG-MONTH       TO EXCP-LOG-MONTH.
+021670     MOVE WS-LOG-DAY         TO EXCP-LOG-DAY.
+021680     MOVE WS-LOG-TIME (1:6)  TO EXCP-LOG-TIME.
+021690     MOVE "EODREPT"          TO EXCP-LOG-PROGRAM.
+021700     OPEN EXTEND EXCP-LOG-FILE.
+021710     IF WS-EXCP-LOG-STATUS NOT = '00'
+021720         OPEN OUTPUT EXCP-LOG-FILE
+021730     END-IF.
+021740     WRITE EXCP-LOG-RECORD.
+021750     CLOSE EXCP-LOG-FILE.
+021760 8900-EXIT.
+021770     EXIT.
