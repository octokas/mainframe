@@ -1,45 +1,272 @@
-*>**********************************************************************************************************************************
-*> EVENODD Write  a program to display the number of even and odd numbers , sum of even numbers and odd numbers between 1 to 100. *
-*>**********************************************************************************************************************************
-
-       IDENTIFICATION DIVISION.                                    
-       PROGRAM-ID. EVENODD.  
-       AUTHOR. 	KASKA MISKOLCZI.
-        
-       ENVIRONMENT DIVISION.                                    
-       CONFIGURATION SECTION.
-	   SOURCE-COMPUTER. 
-	   OBJECT-COMPUTER.
-	   
-       INPUT-OUTPUT SECTION.
-       
-       DATA DIVISION.
-       FILE SECTION.
-                                                     
-       WORKING-STORAGE SECTION.                                    
-       01 EVEN-ODD.                                                
-           05 NUM        PIC 9(1) OCCURS 100 TIMES.                
-       77 SUM-EVEN       PIC 9(4) VALUE 0.                         
-       77 SUM-ODD        PIC 9(4) VALUE 0.                         
-       77 IDX            PIC 9(3) VALUE 1.                         
-       77 QUO            PIC 9(3).                                 
-       77 REM            PIC 9(3).                                 
-       PROCEDURE DIVISION.                                         
-       MAIN-PARA.                                                  
-            PERFORM COMP-PARA.                                   
-            STOP RUN.    
-            
-        COMP-PARA.                                               
-            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 100      
-               DIVIDE IDX BY 2 GIVING QUO REMAINDER REM          
-               IF REM = 0                                        
-                  COMPUTE SUM-EVEN = SUM-EVEN + IDX              
-               ELSE                                              
-                  COMPUTE SUM-ODD = SUM-ODD  + IDX               
-               END-IF                                            
-            END-PERFORM.   
-            
-            DISPLAY "Even SUM: ", SUM-EVEN.                        
-            DISPLAY "Odd SUM: ", SUM-ODD.
-            
-        END PROGRAM EVENODD.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EVENODD.
+000300 AUTHOR.        KASKA MISKOLCZI.
+000400 INSTALLATION.  MISKOLCZI PETS.
+000500 DATE-WRITTEN.  2021-03-01.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    PROGRAM CLASSIFIES THE NUMBERS IN A RANGE AS EVEN OR ODD,  *
+000900*    ACCUMULATING THE SUM OF EACH GROUP.                        *
+001000*-----------------------------------------------------------------
+001100*    MAINTENANCE HISTORY.                                       *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    2026-08-09 DRO   REPLACED THE HARDCODED 1-100 RANGE WITH A  *
+001400*                     RUNTIME UPPER BOUND, AND THE SCREEN-ONLY   *
+001500*                     SUM DISPLAYS WITH A REPORT WRITTEN TO      *
+001600*                     EVENODD-RPT-FILE SO THE RESULTS CAN BE     *
+001700*                     REUSED INSTEAD OF SCROLLING OFF THE        *
+001800*                     TERMINAL.                                  *
+001900*    2026-08-09 DRO   ADDED COUNT, AVERAGE, AND MIN/MAX PER      *
+002000*                     GROUP TO THE REPORT, AND PUT THE NUM TABLE *
+002100*                     TO USE FOR A PER-NUMBER DETAIL LISTING     *
+002200*                     INSTEAD OF LEAVING IT POPULATED AND        *
+002300*                     UNREAD.                                    *
+002350*    2026-08-09 DRO   ADDED A FILE STATUS CHECK ON THE OPEN OF   *
+002360*                     EVENODD-RPT-FILE (IT HAD NONE) AND WIRED   *
+002370*                     A FAILURE THERE INTO THE SHARED EXCEPTION  *
+002380*                     LOG, THE SAME AS THE OTHER PROGRAMS.       *
+002400*****************************************************************
+002500
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT EVENODD-RPT-FILE   ASSIGN TO "EVORPT"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-RPT-STATUS.
+003510
+003520     SELECT EXCP-LOG-FILE      ASSIGN TO "EXCPLOG"
+003530         ORGANIZATION IS SEQUENTIAL
+003540         FILE STATUS IS WS-EXCP-LOG-STATUS.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900
+004000 FD  EVENODD-RPT-FILE
+004100     RECORDING MODE IS F.
+004200 01  EVO-RPT-LINE                PIC X(80).
+004250
+004260 FD  EXCP-LOG-FILE
+004270     RECORDING MODE IS F.
+004280 COPY EXCPLOG.
+004300
+004400 WORKING-STORAGE SECTION.
+004500 01  WS-RANGE-END               PIC 9(04)  VALUE 100.
+004600
+004700 01  EVEN-ODD.
+004800     05  NUM                    PIC 9(1)
+004900             OCCURS 1 TO 9999 TIMES
+005000             DEPENDING ON WS-RANGE-END.
+005100
+005200 77  SUM-EVEN                   PIC 9(08)  VALUE 0.
+005300 77  SUM-ODD                    PIC 9(08)  VALUE 0.
+005400 77  IDX                        PIC 9(04)  VALUE 1.
+005500 77  QUO                        PIC 9(04).
+005600 77  REM                        PIC 9(01).
+005700
+005800 01  WS-RPT-STATUS              PIC XX     VALUE ZEROES.
+005810 01  WS-EXCP-LOG-STATUS         PIC XX     VALUE ZEROES.
+005820 01  WS-LOG-DATE.
+005830     05  WS-LOG-YEAR            PIC 9(02).
+005840     05  WS-LOG-MONTH           PIC 9(02).
+005850     05  WS-LOG-DAY             PIC 9(02).
+005860 01  WS-LOG-TIME                PIC 9(08).
+005900
+006000 01  WS-EVEN-COUNT              PIC 9(04)  VALUE ZEROES.
+006100 01  WS-ODD-COUNT               PIC 9(04)  VALUE ZEROES.
+006200 01  WS-EVEN-MIN                PIC 9(04)  VALUE 9999.
+006300 01  WS-EVEN-MAX                PIC 9(04)  VALUE ZEROES.
+006400 01  WS-ODD-MIN                 PIC 9(04)  VALUE 9999.
+006500 01  WS-ODD-MAX                 PIC 9(04)  VALUE ZEROES.
+006600 01  WS-EVEN-AVG                PIC 9(06)V99 VALUE ZEROES.
+006700 01  WS-ODD-AVG                 PIC 9(06)V99 VALUE ZEROES.
+006800
+006900 01  WS-DISPLAY-EVEN-AVG        PIC ZZZZZ9.99.
+007000 01  WS-DISPLAY-ODD-AVG         PIC ZZZZZ9.99.
+007100
+007200 01  RPT-HEADING-LINE.
+007300     05  FILLER  PIC X(10) VALUE "NUMBER".
+007400     05  FILLER  PIC X(10) VALUE "CLASS".
+007500     05  FILLER  PIC X(60) VALUE SPACES.
+007600
+007700 01  RPT-DETAIL-LINE.
+007800     05  RPT-NUMBER             PIC ZZZ9.
+007900     05  FILLER  PIC X(06) VALUE SPACES.
+008000     05  RPT-CLASS              PIC X(04).
+008100     05  FILLER  PIC X(60) VALUE SPACES.
+008200
+008300 01  RPT-SUMMARY-COUNT-LINE.
+008400     05  FILLER  PIC X(12) VALUE "EVEN COUNT: ".
+008500     05  RPT-EVEN-COUNT         PIC ZZZ9.
+008600     05  FILLER  PIC X(13) VALUE "  ODD COUNT: ".
+008700     05  RPT-ODD-COUNT          PIC ZZZ9.
+008800     05  FILLER  PIC X(40) VALUE SPACES.
+008900
+009000 01  RPT-SUMMARY-SUM-LINE.
+009100     05  FILLER  PIC X(12) VALUE "EVEN SUM:   ".
+009200     05  RPT-EVEN-SUM           PIC ZZZZZZZ9.
+009300     05  FILLER  PIC X(14) VALUE "   ODD SUM:   ".
+009400     05  RPT-ODD-SUM            PIC ZZZZZZZ9.
+009500     05  FILLER  PIC X(28) VALUE SPACES.
+009600
+009700 01  RPT-SUMMARY-AVG-LINE.
+009800     05  FILLER  PIC X(12) VALUE "EVEN AVG:   ".
+009900     05  RPT-EVEN-AVG           PIC ZZZZZ9.99.
+010000     05  FILLER  PIC X(14) VALUE "   ODD AVG:   ".
+010100     05  RPT-ODD-AVG            PIC ZZZZZ9.99.
+010200     05  FILLER  PIC X(28) VALUE SPACES.
+010300
+010400 01  RPT-SUMMARY-MINMAX-LINE.
+010500     05  FILLER  PIC X(12) VALUE "EVEN MIN:   ".
+010600     05  RPT-EVEN-MIN           PIC ZZZ9.
+010700     05  FILLER  PIC X(04) VALUE SPACES.
+010800     05  FILLER  PIC X(10) VALUE "EVEN MAX: ".
+010900     05  RPT-EVEN-MAX           PIC ZZZ9.
+011000     05  FILLER  PIC X(40) VALUE SPACES.
+011100
+011200 01  RPT-SUMMARY-MINMAX-LINE2.
+011300     05  FILLER  PIC X(12) VALUE "ODD MIN:    ".
+011400     05  RPT-ODD-MIN            PIC ZZZ9.
+011500     05  FILLER  PIC X(04) VALUE SPACES.
+011600     05  FILLER  PIC X(10) VALUE "ODD MAX:  ".
+011700     05  RPT-ODD-MAX            PIC ZZZ9.
+011800     05  FILLER  PIC X(40) VALUE SPACES.
+011900
+012000 PROCEDURE DIVISION.
+012100 MAIN-PARA.
+012200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012300     PERFORM COMP-PARA THRU COMP-PARA-EXIT.
+012400     PERFORM 2000-WRITE-DETAIL THRU 2000-EXIT
+012500         VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-RANGE-END.
+012600     PERFORM 3000-WRITE-SUMMARY THRU 3000-EXIT.
+012700     PERFORM 9000-CLOSE-UP THRU 9000-EXIT.
+012800     STOP RUN.
+012900
+013000 1000-INITIALIZE.
+013100     DISPLAY "Classify numbers from 1 to how many? ".
+013200     ACCEPT WS-RANGE-END.
+013300     OPEN OUTPUT EVENODD-RPT-FILE.
+013310     IF WS-RPT-STATUS NOT = '00'
+013320         DISPLAY "UNABLE TO OPEN EVENODD-RPT-FILE - STATUS: "
+013330             WS-RPT-STATUS
+013340         SET EXCP-SEV-ERROR TO TRUE
+013350         MOVE "EVO001" TO EXCP-LOG-CODE
+013360         MOVE "Unable to open EVENODD-RPT-FILE."
+013370             TO EXCP-LOG-MESSAGE
+013380         PERFORM 8900-LOG-EXCEPTION THRU 8900-EXIT
+013390         STOP RUN
+013395     END-IF.
+013400     WRITE EVO-RPT-LINE FROM RPT-HEADING-LINE.
+013500 1000-EXIT.
+013600     EXIT.
+013700
+013800 COMP-PARA.
+013900     PERFORM COMP-ONE-NUMBER THRU COMP-ONE-NUMBER-EXIT
+014000         VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-RANGE-END.
+014100     DISPLAY "Even SUM: ", SUM-EVEN.
+014200     DISPLAY "Odd SUM: ", SUM-ODD.
+014300     IF WS-EVEN-COUNT > ZEROES
+014400         COMPUTE WS-EVEN-AVG = SUM-EVEN / WS-EVEN-COUNT
+014500     END-IF.
+014600     IF WS-ODD-COUNT > ZEROES
+014700         COMPUTE WS-ODD-AVG = SUM-ODD / WS-ODD-COUNT
+014800     END-IF.
+014900 COMP-PARA-EXIT.
+015000     EXIT.
+015100
+015200 COMP-ONE-NUMBER.
+015300     DIVIDE IDX BY 2 GIVING QUO REMAINDER REM.
+015400     IF REM = 0
+015500         MOVE 0 TO NUM (IDX)
+015600         COMPUTE SUM-EVEN = SUM-EVEN + IDX
+015700         ADD 1 TO WS-EVEN-COUNT
+015800         IF IDX < WS-EVEN-MIN
+015900             MOVE IDX TO WS-EVEN-MIN
+016000         END-IF
+016100         IF IDX > WS-EVEN-MAX
+016200             MOVE IDX TO WS-EVEN-MAX
+016300         END-IF
+016400     ELSE
+016500         MOVE 1 TO NUM (IDX)
+016600         COMPUTE SUM-ODD = SUM-ODD + IDX
+016700         ADD 1 TO WS-ODD-COUNT
+016800         IF IDX < WS-ODD-MIN
+016900             MOVE IDX TO WS-ODD-MIN
+017000         END-IF
+017100         IF IDX > WS-ODD-MAX
+017200             MOVE IDX TO WS-ODD-MAX
+017300         END-IF
+017400     END-IF.
+017500 COMP-ONE-NUMBER-EXIT.
+017600     EXIT.
+017700
+017800 2000-WRITE-DETAIL.
+017900     MOVE IDX TO RPT-NUMBER.
+018000     IF NUM (IDX) = 0
+018100         MOVE "EVEN" TO RPT-CLASS
+018200     ELSE
+018300         MOVE "ODD" TO RPT-CLASS
+018400     END-IF.
+018500     WRITE EVO-RPT-LINE FROM RPT-DETAIL-LINE.
+018600 2000-EXIT.
+018700     EXIT.
+018800
+018900 3000-WRITE-SUMMARY.
+019000     MOVE WS-EVEN-COUNT TO RPT-EVEN-COUNT.
+019100     MOVE WS-ODD-COUNT TO RPT-ODD-COUNT.
+019200     WRITE EVO-RPT-LINE FROM RPT-SUMMARY-COUNT-LINE.
+019300     MOVE SUM-EVEN TO RPT-EVEN-SUM.
+019400     MOVE SUM-ODD TO RPT-ODD-SUM.
+019500     WRITE EVO-RPT-LINE FROM RPT-SUMMARY-SUM-LINE.
+019600     MOVE WS-EVEN-AVG TO RPT-EVEN-AVG.
+019700     MOVE WS-ODD-AVG TO RPT-ODD-AVG.
+019800     WRITE EVO-RPT-LINE FROM RPT-SUMMARY-AVG-LINE.
+019900     MOVE WS-EVEN-AVG TO WS-DISPLAY-EVEN-AVG.
+020000     MOVE WS-ODD-AVG TO WS-DISPLAY-ODD-AVG.
+020100     DISPLAY "Even AVG: ", WS-DISPLAY-EVEN-AVG.
+020200     DISPLAY "Odd AVG: ", WS-DISPLAY-ODD-AVG.
+020300     IF WS-EVEN-COUNT > ZEROES
+020400         MOVE WS-EVEN-MIN TO RPT-EVEN-MIN
+020500         MOVE WS-EVEN-MAX TO RPT-EVEN-MAX
+020600     ELSE
+020700         MOVE ZEROES TO RPT-EVEN-MIN
+020800         MOVE ZEROES TO RPT-EVEN-MAX
+020900     END-IF.
+021000     WRITE EVO-RPT-LINE FROM RPT-SUMMARY-MINMAX-LINE.
+021100     IF WS-ODD-COUNT > ZEROES
+021200         MOVE WS-ODD-MIN TO RPT-ODD-MIN
+021300         MOVE WS-ODD-MAX TO RPT-ODD-MAX
+021400     ELSE
+021500         MOVE ZEROES TO RPT-ODD-MIN
+021600         MOVE ZEROES TO RPT-ODD-MAX
+021700     END-IF.
+021800     WRITE EVO-RPT-LINE FROM RPT-SUMMARY-MINMAX-LINE2.
+021900 3000-EXIT.
+022000     EXIT.
+022100
+022200 9000-CLOSE-UP.
+022300     CLOSE EVENODD-RPT-FILE.
+022400 9000-EXIT.
+022500     EXIT.
+022600
+022610 8900-LOG-EXCEPTION.
+022620     ACCEPT WS-LOG-DATE FROM DATE.
+022630     ACCEPT WS-LOG-TIME FROM TIME.
+022640     MOVE WS-LOG-YEAR        TO EXCP-LOG-YEAR.
+022650     MOVE WS-LOG-MONTH       TO EXCP-LOG-MONTH.
+022660     MOVE WS-LOG-DAY         TO EXCP-LOG-DAY.
+022670     MOVE WS-LOG-TIME (1:6)  TO EXCP-LOG-TIME.
+022680     MOVE "EVENODD"          TO EXCP-LOG-PROGRAM.
+022690     OPEN EXTEND EXCP-LOG-FILE.
+022700     IF WS-EXCP-LOG-STATUS NOT = '00'
+022710         OPEN OUTPUT EXCP-LOG-FILE
+022720     END-IF.
+022730     WRITE EXCP-LOG-RECORD.
+022740     CLOSE EXCP-LOG-FILE.
+022750 8900-EXIT.
+022760     EXIT.
+022770
+022800 END PROGRAM EVENODD.
