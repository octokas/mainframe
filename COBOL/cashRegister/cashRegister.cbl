@@ -1,134 +1,1021 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID CASHREGISTER.
-AUTHOR. KASKA MISKOLCZI.
-*>********************************************************************************
-*>  Program simulates cash register when adding items to a calculated sheet. *
-*>********************************************************************************
-
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SOURCE-COMPUTER. 
-OBJECT-COMPUTER.
-
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-               
-DATA DIVISION.
-FILE SECTION.
-					   
-WORKING-STORAGE SECTION.
-      01  WS-FIELDS.
-           05  FILLER   PIC X(30) VALUE 'WORKING STORAGE STARTS HERE'.
-           05  WS-DISCOUNT PIC V99 VALUE .20.
-           05  WS-ITEM-PRICE   PIC 999V99.
-           05  WS-QUANTITY  PIC 99  VALUE ZEROES.
-           05  WS-TOTAL-QUANT  PIC 999.
-           05  WS-ITEM-TOTAL   PIC 9999V99.
-           05  WS-TOTAL-SALE   PIC 9999V99.
-           05  WS-TOT-WITH-DISC   PIC 9999V99.
-           05  WS-DESCRIPTION  PIC X(20).
-           05  WS-USER-RESPONSE   PIC X.
-           88 MORE-ITEMS VALUE 'Y'.
-           88 DONE    VALUE 'N'.
-
-      01  WS-DATE.
-           05  WS-YEAR PIC 99.
-           05  WS-MONTH PIC 99.
-           05  WS-DAY   PIC 99.
-		   
-		   
-      01  HEADING-LINE.
-           05 FILLER  PIC X(16) VALUE 'ITEM DESCRIPTION'.
-           05 FILLER  PIC X(20) VALUE SPACES.
-           05 FILLER  PIC X(11)  VALUE 'PRICE'.
-           05 FILLER  PIC X(2) VALUE SPACES.
-           05 FILLER  PIC X(11)  VALUE 'QUANTITY'.
-           05 FILLER  PIC X(2) VALUE SPACES.
-           05 FILLER  PIC X(11)  VALUE 'TOTAL'.
-			
-      01  DETAIL-LINE.
-           05 FILLER  PIC X(5) VALUE SPACES.
-           05 DET-DESCRIPTION  PIC X(20).
-           05 FILLER  PIC X(5) VALUE SPACES.
-           05 DET-PRICE  PIC $,$$9.99.
-           05 FILLER  PIC X(3) VALUE SPACES.
-           05 DET-QUANTITY  PIC Z9.
-           05 FILLER  PIC X(3) VALUE SPACES.
-           05 DET-ITEM-TOTAL   PIC $$,$$9.99.
-	
-      01  DETAIL-TOTAL-LINE1.
-           05 FILLER  PIC X(46)   VALUE SPACES.
-           05 FILLER  PIC X(10)   VALUE "==========".
-           
-      01  DETAIL-TOTAL-LINE.
-           05 FILLER  PIC X(19)   VALUE "    TOTAL QUANITY: ".
-           05 DET-TOTAL-QUANT  PIC 999. 
-           05 FILLER  PIC XX.
-           05 FILLER  PIC X(23)   VALUE "TOTAL BEFORE DISCOUNT: ".
-           05 FILLER  PIC X(1) VALUE SPACES.
-           05 DET-TOT-SALES PIC $$,$$$,$$9.99.
-           05 FILLER  PIC X(3) VALUE SPACES.
-
-      01  DETAIL-TOTAL-DISC.
-           05 FILLER  PIC X(24)   VALUE SPACES.
-           05 FILLER  PIC X(23)   VALUE "TOTAL WITH DISCOUNT: ".
-           05 FILLER  PIC X(1) VALUE SPACES.
-           05 DET-TOT-DISC  PIC $$,$$$,$$9.99.
-           05 FILLER  PIC X(3) VALUE SPACES.	
-
-      PROCEDURE DIVISION.
-           0100-START.
-              DISPLAY " ".
-              DISPLAY " ".
-              DISPLAY " ".
-              DISPLAY " ".
-              DISPLAY "Welcome to Miskolczi Pets!".
-              SET WS-USER-RESPONSE TO 'Y'.
-              PERFORM 0200-PROCESS-ITEMS THRU 0200-END 
-              UNTIL DONE.
-
-              PERFORM 0290-PRINT-TOTAL.
-              PERFORM 0300-STOP-RUN.
-           0100-END.	
-           
-           0200-PROCESS-ITEMS.
-              DISPLAY "Enter item description: ".
-              ACCEPT WS-DESCRIPTION.
-              DISPLAY "Enter item price (99.99): ".
-              ACCEPT WS-ITEM-PRICE.
-              DISPLAY "Enter quantity: ".
-              ACCEPT WS-QUANTITY.
-
-              MOVE WS-DESCRIPTION TO DET-DESCRIPTION.
-              MOVE WS-ITEM-PRICE TO DET-PRICE.
-              MOVE WS-QUANTITY TO DET-QUANTITY.
-
-              COMPUTE WS-ITEM-TOTAL = WS-ITEM-PRICE * WS-QUANTITY.
-              COMPUTE WS-TOTAL-SALE = WS-TOTAL-SALE + WS-ITEM-TOTAL.
-              COMPUTE WS-TOTAL-QUANT = WS-TOTAL-QUANT + WS-QUANTITY.
-              
-              MOVE WS-ITEM-TOTAL TO DET-ITEM-TOTAL.
-              DISPLAY DETAIL-LINE.
-
-              DISPLAY "Do you have more items?(Y/N)".
-              ACCEPT WS-USER-RESPONSE.
-           0200-END.
-
-           0290-PRINT-TOTAL. 			
-              DISPLAY DETAIL-TOTAL-LINE1.
-              MOVE WS-TOTAL-QUANT TO DET-TOTAL-QUANT.
-              MOVE WS-TOTAL-SALE TO DET-TOT-SALES.
-                 IF WS-TOTAL-SALE > 100 THEN
-                    COMPUTE WS-TOT-WITH-DISC = WS-TOTAL-SALE - (WS-TOTAL-SALE * WS-DISCOUNT)
-                    MOVE WS-TOT-WITH-DISC TO DET-TOT-DISC
-                 ELSE 
-                    MOVE WS-TOTAL-SALE TO DET-TOT-DISC
-                 END-IF.
-              DISPLAY DETAIL-TOTAL-LINE.
-              DISPLAY DETAIL-TOTAL-DISC.
-           0290-END.
-           0300-STOP-RUN.
-      STOP RUN.
-    END PROGRAM CASHREGISTER.
-
-*> TODO need to figure out why error comes up with 88: Error: SET target is invalid - 'WS-USER-RESPONSE'
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    CASHREGISTER.
+000120 AUTHOR.        KASKA MISKOLCZI.
+000130 INSTALLATION.  MISKOLCZI PETS.
+000140 DATE-WRITTEN.  2021-03-01.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*    PROGRAM SIMULATES A CASH REGISTER WHEN ADDING ITEMS TO A   *
+000180*    CALCULATED SALE TOTAL FOR MISKOLCZI PETS.                  *
+000190*-----------------------------------------------------------------
+000200*    MAINTENANCE HISTORY.                                        *
+000210*    DATE       INIT  DESCRIPTION                                *
+000220*    2026-08-09 DRO   ADDED SALES-TXN-FILE SO EVERY LINE ITEM IS *
+000230*                     WRITTEN TO A REAL AUDIT TRAIL INSTEAD OF   *
+000240*                     JUST BEING DISPLAYED, AND POPULATED        *
+000250*                     WS-DATE FROM THE SYSTEM DATE INSTEAD OF    *
+000260*                     LEAVING IT UNUSED.  ALSO RESOLVED THE OLD  *
+000270*                     SET-TO-88 PROBLEM NOTED BELOW BY DRIVING   *
+000280*                     THE MORE-ITEMS/DONE SWITCH WITH SET        *
+000290*                     INSTEAD OF A RAW ACCEPT.  ALSO ZERO-       *
+000300*                     INITIALIZED THE RUNNING-TOTAL FIELDS SO    *
+000310*                     THE FIRST SALE OF A RUN DOESN'T PICK UP    *
+000320*                     WHATEVER WAS LEFT IN STORAGE.              *
+000330*    2026-08-09 DRO   REPLACED THE FLAT 20% CLIFF AT $100 WITH A *
+000340*                     CONFIGURABLE DISCOUNT-TIER TABLE LOADED    *
+000350*                     FROM DISC-SKED-FILE AT START-UP, WITH THE  *
+000360*                     OLD 5/10/20 BREAKPOINTS KEPT AS BUILT-IN   *
+000370*                     DEFAULTS WHEN THE SCHEDULE FILE IS ABSENT. *
+000380*    2026-08-09 DRO   ADDED INV-MAST-FILE SO A CASHIER CAN KEY   *
+000390*                     AN ITEM CODE AND PULL DESCRIPTION/PRICE    *
+000400*                     FROM THE INVENTORY MASTER INSTEAD OF       *
+000410*                     RETYPING THEM.  MANUAL ENTRY REMAINS THE   *
+000420*                     FALLBACK FOR UN-CATALOGUED ITEMS.          *
+000430*    2026-08-09 DRO   ADDED WS-TAX-RATE AND A SALES-TAX LINE     *
+000440*                     COMPUTED AFTER THE DISCOUNT, PLUS A TOTAL- *
+000450*                     DUE LINE.  ALSO STARTED WRITING THE        *
+000460*                     PER-SALE TOTAL RECORD (STX-TOTAL-REC) TO   *
+000470*                     SALES-TXN-FILE SO DISCOUNT AND TAX AMOUNTS *
+000480*                     ARE CAPTURED IN THE AUDIT TRAIL.           *
+000490*    2026-08-09 DRO   ADDED RETURN/VOID HANDLING - THE CASHIER   *
+000500*                     CAN NOW FLAG A LINE AS A RETURN, WHICH     *
+000510*                     SUBTRACTS IT FROM THE RUNNING TOTALS,      *
+000520*                     PRINTS A CREDIT MARKER ON THE RECEIPT, AND *
+000530*                     IS WRITTEN TO SALES-TXN-FILE AS AN 'R'     *
+000540*                     ENTRY INSTEAD OF AN 'S' ENTRY.             *
+000550*    2026-08-09 DRO   ADDED RE-PROMPT LOOPS FOR MANUALLY-ENTERED *
+000560*                     PRICE AND FOR QUANTITY SO A BLANK, ZERO,   *
+000570*                     OR NON-NUMERIC ENTRY (ACCEPT COERCES THOSE *
+000580*                     TO ZERO) CAN NO LONGER SLIP INTO THE TOTAL.*
+000590*    2026-08-09 DRO   ADDED TENDER CAPTURE - THE CASHIER PICKS   *
+000600*                     CASH/CARD/SPLIT AT THE END OF THE SALE,    *
+000610*                     AND FOR CASH ENTERS AN AMOUNT TENDERED     *
+000620*                     (RE-PROMPTING UNTIL IT COVERS THE TOTAL    *
+000630*                     DUE) SO CHANGE DUE CAN BE COMPUTED AND     *
+000640*                     PRINTED.  BOTH ARE SAVED ON THE TOTAL      *
+000650*                     RECORD IN SALES-TXN-FILE.                 *
+000660*    2026-08-09 DRO   ADDED RCPT-CTR-FILE, A ONE-RECORD COUNTER  *
+000670*                     FILE THAT SURVIVES ACROSS RUNS.  A NEW     *
+000680*                     RECEIPT NUMBER IS PULLED AND THE COUNTER   *
+000690*                     ADVANCED IN 0295-ASSIGN-RECEIPT-NO ONCE    *
+000700*                     PER ATTEMPTED SALE, AND SAVED ON THE       *
+000710*                     SALE'S TOTAL RECORD.                       *
+000720*    2026-08-09 DRO   RESTRUCTURED 0100-START TO CYCLE THROUGH   *
+000730*                     ONE SALE AFTER ANOTHER INSTEAD OF ENDING   *
+000740*                     THE RUN AFTER A SINGLE SALE, AND ADDED A   *
+000750*                     CANCEL OPTION TO THE "MORE ITEMS?" PROMPT  *
+000760*                     SO THE CASHIER CAN ABANDON A SALE IN       *
+000770*                     PROGRESS - ITS TOTALS ARE DISCARDED, BUT   *
+000780*                     NOTE THE RECEIPT NUMBER FOR THAT SALE IS   *
+000790*                     ALREADY DRAWN BY THE TIME THE CANCEL       *
+000800*                     PROMPT IS REACHED (SEE THE LATER ENTRY ON  *
+000810*                     RECEIPT-NUMBER ASSIGNMENT BELOW) - AND THE *
+000820*                     REGISTER IS READY FOR A NEW SALE.          *
+000830*    2026-08-09 DRO   ADDED CUST-MAST-FILE SO THE CASHIER CAN    *
+000840*                     OPTIONALLY LOOK UP A LOYALTY CUSTOMER BY   *
+000850*                     EMAIL OR LOYALTY ID AT THE START OF A      *
+000860*                     SALE.  WHEN FOUND, THE CUSTOMER'S EMAIL IS *
+000870*                     SAVED AS STX-CUSTOMER-KEY ON EVERY LINE    *
+000880*                     AND ON THE TOTAL RECORD FOR THAT SALE.     *
+000890*    2026-08-09 DRO   ADDED CHKPT-FILE - THE IN-PROGRESS SALE'S  *
+000900*                     LINE NUMBER, RUNNING TOTALS, AND CUSTOMER  *
+000910*                     KEY ARE NOW SAVED EVERY FEW LINE ITEMS SO  *
+000920*                     A DROPPED SESSION CAN BE RESUMED ON THE    *
+000930*                     NEXT RUN INSTEAD OF LOSING THE SALE.       *
+000940*                     ALSO FIXED 0295-ASSIGN-RECEIPT-NO, WHICH   *
+000950*                     COULD ONLY READ RCPT-CTR-FILE ONCE PER RUN *
+000960*                     - A SECOND SALE IN THE SAME RUN NOW CLOSES *
+000970*                     AND REOPENS IT TO READ THE COUNTER AGAIN.  *
+000980*    2026-08-09 DRO   ADDED EXCP-LOG-FILE - WARNING CONDITIONS   *
+000990*                     ALREADY DISPLAYED TO THE CASHIER (LOYALTY  *
+001000*                     LOOKUP MISSES, ZERO QUANTITY/PRICE ENTRY,  *
+001010*                     OVER-RETURNS, UNKNOWN ITEM CODES) ARE NOW  *
+001020*                     ALSO APPENDED TO A SHARED EXCEPTION LOG SO *
+001030*                     THEY CAN BE REVIEWED ACROSS ALL PROGRAMS.  *
+001040*    2026-08-09 DRO   OPENS OF INV-MAST-FILE AND CUST-MAST-FILE  *
+001050*                     NOW CHECK FILE STATUS LIKE EVERY OTHER     *
+001060*                     FILE IN 1000-INITIALIZE - A MISSING MASTER *
+001070*                     DISABLES ITEM/CUSTOMER LOOKUP FOR THE RUN  *
+001080*                     INSTEAD OF ABENDING THE FIRST TIME IT'S    *
+001090*                     READ.  ALSO MOVED THE TIME-OF-DAY CAPTURE  *
+001100*                     FROM ONCE PER RUN INTO 0160-RESET-SALE-    *
+001110*                     TOTALS SO EACH SALE GETS ITS OWN TIMESTAMP *
+001120*                     INSTEAD OF EVERY SALE IN A SESSION SHARING *
+001130*                     THE STARTUP TIME.  RECEIPT NUMBERS ARE NOW *
+001140*                     ASSIGNED AT THE START OF A SALE INSTEAD OF *
+001150*                     AT PRINT-TOTAL TIME, SO WS-RECEIPT-NO IS   *
+001160*                     KNOWN WHILE THE LINE ITEMS ARE BEING       *
+001170*                     WRITTEN AND EACH DETAIL RECORD CAN CARRY   *
+001180*                     THE RECEIPT NUMBER IT BELONGS TO, NOT JUST *
+001190*                     THE SALE'S TOTAL RECORD.                   *
+001200*    2026-08-09 DRO   0290-PRINT-TOTAL NOW DISPLAYS THE RECEIPT  *
+001210*                     NUMBER ON THE PRINTED TOTALS BLOCK ITSELF, *
+001220*                     NOT JUST ONCE AT 0295-ASSIGN-RECEIPT-NO AT *
+001230*                     THE START OF THE SALE, SO THE NUMBER A     *
+001240*                     CUSTOMER WOULD QUOTE TO DISPUTE A CHARGE   *
+001250*                     IS ACTUALLY ON THE RECEIPT THEY ARE        *
+001260*                     LOOKING AT.                                *
+001262*    2026-08-09 DRO   0220-ACCEPT-QUANTITY AND 0235-ACCEPT-     *
+001264*                     PRICE NOW ACCEPT INTO AN ALPHANUMERIC     *
+001266*                     STAGING FIELD AND TEST IT IS NUMERIC      *
+001268*                     BEFORE MOVING IT INTO WS-QUANTITY/        *
+001270*                     WS-ITEM-PRICE - A NON-NUMERIC KEYSTROKE   *
+001272*                     (E.G. "5X") USED TO BE SILENTLY COERCED   *
+001274*                     TO A DIGIT BY ACCEPT AND PASS THE OLD     *
+001275*                     ZERO-ONLY CHECK.                          *
+001276*****************************************************************
+001280
+001290 ENVIRONMENT DIVISION.
+001300 CONFIGURATION SECTION.
+001310 SOURCE-COMPUTER.   IBM-370.
+001320 OBJECT-COMPUTER.   IBM-370.
+001330
+001340 INPUT-OUTPUT SECTION.
+001350 FILE-CONTROL.
+001360     SELECT SALES-TXN-FILE  ASSIGN TO "SALESTXN"
+001370         ORGANIZATION IS SEQUENTIAL
+001380         FILE STATUS IS WS-SALES-TXN-STATUS.
+001390
+001400     SELECT DISC-SKED-FILE  ASSIGN TO "DISCSKED"
+001410         ORGANIZATION IS SEQUENTIAL
+001420         FILE STATUS IS WS-DISC-SKED-STATUS.
+001430
+001440     SELECT INV-MAST-FILE  ASSIGN TO "INVMAST"
+001450         ORGANIZATION IS INDEXED
+001460         ACCESS MODE IS DYNAMIC
+001470         RECORD KEY IS INV-ITEM-CODE
+001480         FILE STATUS IS WS-INV-MAST-STATUS.
+001490
+001500     SELECT RCPT-CTR-FILE  ASSIGN TO "RCPTCTR"
+001510         ORGANIZATION IS SEQUENTIAL
+001520         FILE STATUS IS WS-RCPT-CTR-STATUS.
+001530
+001540     SELECT CUST-MAST-FILE  ASSIGN TO "CUSTMAST"
+001550         ORGANIZATION IS INDEXED
+001560         ACCESS MODE IS DYNAMIC
+001570         RECORD KEY IS CUST-EMAIL
+001580         ALTERNATE RECORD KEY IS CUST-LOYALTY-ID
+001590         FILE STATUS IS WS-CUST-MAST-STATUS.
+001600
+001610     SELECT CHKPT-FILE      ASSIGN TO "SALECKPT"
+001620         ORGANIZATION IS SEQUENTIAL
+001630         FILE STATUS IS WS-CHKPT-STATUS.
+001640
+001650     SELECT EXCP-LOG-FILE   ASSIGN TO "EXCPLOG"
+001660         ORGANIZATION IS SEQUENTIAL
+001670         FILE STATUS IS WS-EXCP-LOG-STATUS.
+001680
+001690 DATA DIVISION.
+001700 FILE SECTION.
+001710
+001720 FD  SALES-TXN-FILE
+001730     RECORDING MODE IS F.
+001740 COPY SALESTXN.
+001750
+001760 FD  DISC-SKED-FILE
+001770     RECORDING MODE IS F.
+001780 01  DISC-TIER-RECORD.
+001790     05  DT-IN-THRESHOLD        PIC 9(07)V99.
+001800     05  DT-IN-RATE             PIC V999.
+001810
+001820 FD  INV-MAST-FILE.
+001830 01  INV-MASTER-RECORD.
+001840     05  INV-ITEM-CODE          PIC X(08).
+001850     05  INV-DESCRIPTION        PIC X(20).
+001860     05  INV-UNIT-PRICE         PIC 9(03)V99.
+001870     05  INV-QTY-ON-HAND        PIC 9(05).
+001880
+001890 FD  RCPT-CTR-FILE
+001900     RECORDING MODE IS F.
+001910 01  RCPT-CTR-RECORD.
+001920     05  RCPT-NEXT-NO           PIC 9(06).
+001930
+001940 FD  CUST-MAST-FILE.
+001950 COPY CUSTMAST.
+001960
+001970 FD  CHKPT-FILE
+001980     RECORDING MODE IS F.
+001990 01  CHKPT-RECORD.
+002000     05  CKPT-ACTIVE-SW         PIC X.
+002010         88  CKPT-IN-PROGRESS       VALUE 'Y'.
+002020         88  CKPT-NOT-IN-PROGRESS   VALUE 'N'.
+002030     05  CKPT-LINE-NO           PIC 9(03).
+002040     05  CKPT-TOTAL-QUANT       PIC 999.
+002050     05  CKPT-TOTAL-SALE        PIC 9999V99.
+002060     05  CKPT-CUSTOMER-KEY      PIC X(36).
+002070     05  CKPT-YEAR              PIC 99.
+002080     05  CKPT-MONTH             PIC 99.
+002090     05  CKPT-DAY               PIC 99.
+002100     05  CKPT-TIME-OF-DAY       PIC 9(08).
+002110     05  CKPT-RECEIPT-NO        PIC 9(06).
+002120
+002130 FD  EXCP-LOG-FILE
+002140     RECORDING MODE IS F.
+002150 COPY EXCPLOG.
+002160
+002170 WORKING-STORAGE SECTION.
+002180 01  WS-FIELDS.
+002190     05  FILLER                 PIC X(30) VALUE
+002200             'WORKING STORAGE STARTS HERE'.
+002210     05  WS-ITEM-PRICE          PIC 999V99.
+002212     05  WS-PRICE-IN            PIC X(05).
+002220     05  WS-ITEM-CODE           PIC X(08).
+002230     05  WS-QUANTITY            PIC 99    VALUE ZEROES.
+002232     05  WS-QTY-IN              PIC X(02).
+002240     05  WS-RETURN-FLAG         PIC X     VALUE 'N'.
+002250         88  WS-IS-RETURN           VALUE 'Y' 'y'.
+002260     05  WS-ENTRY-TYPE-SW       PIC X     VALUE 'S'.
+002270         88  WS-WRITE-SALE-ITEM     VALUE 'S'.
+002280         88  WS-WRITE-RETURN-ITEM   VALUE 'R'.
+002290     05  WS-TOTAL-QUANT         PIC 999      VALUE ZEROES.
+002300     05  WS-ITEM-TOTAL          PIC 9999V99  VALUE ZEROES.
+002310     05  WS-TOTAL-SALE          PIC 9999V99  VALUE ZEROES.
+002320     05  WS-TOT-WITH-DISC       PIC 9999V99  VALUE ZEROES.
+002330     05  WS-DISCOUNT-AMT        PIC 9999V99  VALUE ZEROES.
+002340     05  WS-TAX-RATE            PIC V999     VALUE .070.
+002350     05  WS-TAX-AMT             PIC 9999V99  VALUE ZEROES.
+002360     05  WS-NET-TOTAL           PIC 9999V99  VALUE ZEROES.
+002370     05  WS-PAYMENT-METHOD      PIC X        VALUE 'C'.
+002380         88  WS-PAY-IS-CASH         VALUE 'C' 'c'.
+002390         88  WS-PAY-IS-CARD         VALUE 'D' 'd'.
+002400         88  WS-PAY-IS-SPLIT        VALUE 'S' 's'.
+002410         88  WS-PAY-IS-VALID        VALUE 'C' 'c' 'D' 'd' 'S' 's'.
+002420     05  WS-TENDERED            PIC 9999V99  VALUE ZEROES.
+002430     05  WS-CHANGE-DUE          PIC 9999V99  VALUE ZEROES.
+002440     05  WS-DESCRIPTION         PIC X(20).
+002450     05  WS-USER-RESPONSE       PIC X.
+002460         88  MORE-ITEMS             VALUE 'Y' 'y'.
+002470         88  DONE                   VALUE 'N' 'n'.
+002480         88  WS-CANCEL-RESPONSE     VALUE 'C' 'c'.
+002490     05  WS-REGISTER-SW         PIC X     VALUE 'Y'.
+002500         88  WS-REGISTER-DONE       VALUE 'N' 'n'.
+002510     05  WS-SALE-CANCEL-SW      PIC X     VALUE 'N'.
+002520         88  WS-SALE-IS-CANCELLED   VALUE 'Y'.
+002530     05  WS-RESUME-SW           PIC X     VALUE 'N'.
+002540         88  WS-RESUMING-SALE       VALUE 'Y'.
+002550     05  WS-CHKPT-COUNTER       PIC 9(02) VALUE ZEROES.
+002560     05  WS-INV-MAST-AVAIL-SW   PIC X     VALUE 'Y'.
+002570         88  WS-INV-MAST-AVAIL      VALUE 'Y'.
+002580     05  WS-CUST-MAST-AVAIL-SW  PIC X     VALUE 'Y'.
+002590         88  WS-CUST-MAST-AVAIL     VALUE 'Y'.
+002600
+002610 01  WS-SALES-TXN-STATUS        PIC XX     VALUE ZEROES.
+002620 01  WS-DISC-SKED-STATUS        PIC XX     VALUE ZEROES.
+002630 01  WS-INV-MAST-STATUS         PIC XX     VALUE ZEROES.
+002640 01  WS-RCPT-CTR-STATUS         PIC XX     VALUE ZEROES.
+002650 01  WS-RECEIPT-NO              PIC 9(06)  VALUE ZEROES.
+002660 01  WS-CUST-MAST-STATUS        PIC XX     VALUE ZEROES.
+002670 01  WS-CUSTOMER-KEY            PIC X(36)  VALUE SPACES.
+002680 01  WS-LOOKUP-KEY-TYPE         PIC X      VALUE SPACES.
+002690 01  WS-LOOKUP-EMAIL            PIC X(36)  VALUE SPACES.
+002700 01  WS-LOOKUP-LOYALTY-ID       PIC 9(08)  VALUE ZEROES.
+002710 01  WS-CHKPT-STATUS            PIC XX     VALUE ZEROES.
+002720 77  WS-CHKPT-INTERVAL          PIC 9(02)  VALUE 5.
+002730 01  WS-EXCP-LOG-STATUS         PIC XX     VALUE ZEROES.
+002740 01  WS-LINE-NO                 PIC 9(03)  VALUE ZEROES.
+002750
+002760*    BUILT-IN DISCOUNT-TIER DEFAULTS, USED WHEN DISC-SKED-FILE
+002770*    CANNOT BE OPENED.  KEEP IN ASCENDING THRESHOLD ORDER.
+002780 01  WS-DISC-DEFAULTS.
+002790     05  FILLER.
+002800         10  FILLER   PIC 9(07)V99 VALUE 50.00.
+002810         10  FILLER   PIC V999     VALUE .050.
+002820     05  FILLER.
+002830         10  FILLER   PIC 9(07)V99 VALUE 100.00.
+002840         10  FILLER   PIC V999     VALUE .100.
+002850     05  FILLER.
+002860         10  FILLER   PIC 9(07)V99 VALUE 250.00.
+002870         10  FILLER   PIC V999     VALUE .200.
+002880 01  WS-DISC-DEFAULTS-R REDEFINES WS-DISC-DEFAULTS.
+002890     05  WS-DISC-DEFAULT-ENTRY OCCURS 3 TIMES.
+002900         10  WS-DFLT-THRESHOLD  PIC 9(07)V99.
+002910         10  WS-DFLT-RATE       PIC V999.
+002920
+002930 01  WS-DISC-TABLE-FIELDS.
+002940     05  WS-DISC-COUNT          PIC 99     VALUE ZEROES.
+002950     05  WS-DISC-TIER OCCURS 10 TIMES.
+002960         10  DT-THRESHOLD       PIC 9(07)V99.
+002970         10  DT-RATE            PIC V999.
+002980     05  WS-DISC-IDX            PIC 99     VALUE ZEROES.
+002990     05  WS-APPLICABLE-RATE     PIC V999   VALUE ZEROES.
+003000
+003010 01  WS-DATE.
+003020     05  WS-YEAR                PIC 99.
+003030     05  WS-MONTH               PIC 99.
+003040     05  WS-DAY                 PIC 99.
+003050
+003060 01  WS-TIME-OF-DAY             PIC 9(08).
+003070
+003080 01  HEADING-LINE.
+003090     05  FILLER  PIC X(16) VALUE 'ITEM DESCRIPTION'.
+003100     05  FILLER  PIC X(20) VALUE SPACES.
+003110     05  FILLER  PIC X(11)  VALUE 'PRICE'.
+003120     05  FILLER  PIC X(2) VALUE SPACES.
+003130     05  FILLER  PIC X(11)  VALUE 'QUANTITY'.
+003140     05  FILLER  PIC X(2) VALUE SPACES.
+003150     05  FILLER  PIC X(11)  VALUE 'TOTAL'.
+003160
+003170 01  DETAIL-LINE.
+003180     05  FILLER  PIC X(5) VALUE SPACES.
+003190     05  DET-DESCRIPTION  PIC X(20).
+003200     05  FILLER  PIC X(5) VALUE SPACES.
+003210     05  DET-PRICE  PIC $,$$9.99.
+003220     05  FILLER  PIC X(3) VALUE SPACES.
+003230     05  DET-QUANTITY  PIC Z9.
+003240     05  FILLER  PIC X(3) VALUE SPACES.
+003250     05  DET-ITEM-TOTAL   PIC $$,$$9.99.
+003260
+003270 01  DETAIL-CREDIT-MARKER.
+003280     05  FILLER  PIC X(05) VALUE SPACES.
+003290     05  FILLER  PIC X(22) VALUE "** RETURN / CREDIT **".
+003300 01  DETAIL-TOTAL-LINE1.
+003310     05  FILLER  PIC X(46)   VALUE SPACES.
+003320     05  FILLER  PIC X(10)   VALUE "==========".
+003330
+003340 01  DETAIL-TOTAL-RECEIPT.
+003350     05  FILLER  PIC X(24)   VALUE SPACES.
+003360     05  FILLER  PIC X(16)   VALUE "RECEIPT NUMBER: ".
+003370     05  DET-RECEIPT-NO      PIC Z(05)9.
+003380     05  FILLER  PIC X(23) VALUE SPACES.
+003390
+003400 01  DETAIL-TOTAL-LINE.
+003410     05  FILLER  PIC X(19)   VALUE "    TOTAL QUANITY: ".
+003420     05  DET-TOTAL-QUANT  PIC 999.
+003430     05  FILLER  PIC XX.
+003440     05  FILLER  PIC X(23)   VALUE "TOTAL BEFORE DISCOUNT: ".
+003450     05  FILLER  PIC X(1) VALUE SPACES.
+003460     05  DET-TOT-SALES PIC $$,$$$,$$9.99.
+003470     05  FILLER  PIC X(3) VALUE SPACES.
+003480
+003490 01  DETAIL-TOTAL-DISC.
+003500     05  FILLER  PIC X(24)   VALUE SPACES.
+003510     05  FILLER  PIC X(23)   VALUE "TOTAL WITH DISCOUNT: ".
+003520     05  FILLER  PIC X(1) VALUE SPACES.
+003530     05  DET-TOT-DISC  PIC $$,$$$,$$9.99.
+003540     05  FILLER  PIC X(3) VALUE SPACES.
+003550
+003560 01  DETAIL-TOTAL-TAX.
+003570     05  FILLER  PIC X(24)   VALUE SPACES.
+003580     05  FILLER  PIC X(23)   VALUE "SALES TAX: ".
+003590     05  FILLER  PIC X(12) VALUE SPACES.
+003600     05  DET-TOT-TAX   PIC $$,$$$,$$9.99.
+003610     05  FILLER  PIC X(3) VALUE SPACES.
+003620
+003630 01  DETAIL-TOTAL-NET.
+003640     05  FILLER  PIC X(24)   VALUE SPACES.
+003650     05  FILLER  PIC X(23)   VALUE "TOTAL DUE: ".
+003660     05  FILLER  PIC X(12) VALUE SPACES.
+003670     05  DET-TOT-NET   PIC $$,$$$,$$9.99.
+003680     05  FILLER  PIC X(3) VALUE SPACES.
+003690
+003700 01  DETAIL-TOTAL-TENDERED.
+003710     05  FILLER  PIC X(24)   VALUE SPACES.
+003720     05  FILLER  PIC X(23)   VALUE "TENDERED: ".
+003730     05  FILLER  PIC X(12) VALUE SPACES.
+003740     05  DET-TOT-TENDERED  PIC $$,$$$,$$9.99.
+003750     05  FILLER  PIC X(3) VALUE SPACES.
+003760
+003770 01  DETAIL-TOTAL-CHANGE.
+003780     05  FILLER  PIC X(24)   VALUE SPACES.
+003790     05  FILLER  PIC X(23)   VALUE "CHANGE DUE: ".
+003800     05  FILLER  PIC X(12) VALUE SPACES.
+003810     05  DET-TOT-CHANGE    PIC $$,$$$,$$9.99.
+003820     05  FILLER  PIC X(3) VALUE SPACES.
+003830
+003840 PROCEDURE DIVISION.
+003850 0100-START.
+003860     DISPLAY " ".
+003870     DISPLAY " ".
+003880     DISPLAY " ".
+003890     DISPLAY " ".
+003900     DISPLAY "Welcome to Miskolczi Pets!".
+003910     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003920     MOVE 'Y' TO WS-REGISTER-SW.
+003930     PERFORM 0145-CHECK-FOR-CHECKPOINT THRU 0145-EXIT.
+003940     PERFORM 0150-SALE-CYCLE THRU 0150-EXIT
+003950         UNTIL WS-REGISTER-DONE.
+003960     PERFORM 0300-STOP-RUN.
+003970 0100-END.
+003980
+003990 0150-SALE-CYCLE.
+004000     IF WS-RESUMING-SALE
+004010         DISPLAY "Continuing the interrupted sale..."
+004020     ELSE
+004030         PERFORM 0160-RESET-SALE-TOTALS THRU 0160-EXIT
+004040         PERFORM 0170-LOOKUP-CUSTOMER THRU 0170-EXIT
+004050     END-IF.
+004060     SET MORE-ITEMS TO TRUE.
+004070     PERFORM 0200-PROCESS-ITEMS THRU 0200-END
+004080         UNTIL DONE OR WS-SALE-IS-CANCELLED.
+004090     IF WS-SALE-IS-CANCELLED
+004100         DISPLAY "Sale cancelled - no total printed."
+004110     ELSE
+004120         PERFORM 0290-PRINT-TOTAL
+004130     END-IF.
+004140     PERFORM 0149-CLEAR-CHECKPOINT THRU 0149-EXIT.
+004150     MOVE 'N' TO WS-RESUME-SW.
+004160     DISPLAY "Begin another sale? (Y/N): ".
+004170     ACCEPT WS-USER-RESPONSE.
+004180     IF DONE
+004190         SET WS-REGISTER-DONE TO TRUE
+004200     END-IF.
+004210 0150-EXIT.
+004220     EXIT.
+004230
+004240 0160-RESET-SALE-TOTALS.
+004250     ACCEPT WS-TIME-OF-DAY FROM TIME.
+004260     MOVE 'N' TO WS-SALE-CANCEL-SW.
+004270     MOVE ZEROES TO WS-LINE-NO.
+004280     MOVE ZEROES TO WS-TOTAL-QUANT.
+004290     MOVE ZEROES TO WS-TOTAL-SALE.
+004300     MOVE ZEROES TO WS-TOT-WITH-DISC.
+004310     MOVE ZEROES TO WS-DISCOUNT-AMT.
+004320     MOVE ZEROES TO WS-TAX-AMT.
+004330     MOVE ZEROES TO WS-NET-TOTAL.
+004340     MOVE ZEROES TO WS-TENDERED.
+004350     MOVE ZEROES TO WS-CHANGE-DUE.
+004360     MOVE ZEROES TO WS-APPLICABLE-RATE.
+004370     MOVE ZEROES TO WS-CHKPT-COUNTER.
+004380     PERFORM 0295-ASSIGN-RECEIPT-NO THRU 0295-EXIT.
+004390 0160-EXIT.
+004400     EXIT.
+004410
+004420 0170-LOOKUP-CUSTOMER.
+004430     MOVE SPACES TO WS-CUSTOMER-KEY.
+004440     DISPLAY "Loyalty customer? (Y/N): ".
+004450     ACCEPT WS-USER-RESPONSE.
+004460     IF WS-USER-RESPONSE = 'Y' OR 'y'
+004470         DISPLAY "Look up by (E)mail or (L)oyalty ID: "
+004480         ACCEPT WS-LOOKUP-KEY-TYPE
+004490         IF WS-LOOKUP-KEY-TYPE = 'L' OR 'l'
+004500             PERFORM 0172-LOOKUP-BY-LOYALTY-ID THRU 0172-EXIT
+004510         ELSE
+004520             PERFORM 0174-LOOKUP-BY-EMAIL THRU 0174-EXIT
+004530         END-IF
+004540     END-IF.
+004550 0170-EXIT.
+004560     EXIT.
+004570
+004580 0172-LOOKUP-BY-LOYALTY-ID.
+004590     IF NOT WS-CUST-MAST-AVAIL
+004600         DISPLAY "Customer lookup unavailable this run."
+004610         GO TO 0172-EXIT
+004620     END-IF.
+004630     DISPLAY "Enter loyalty ID: ".
+004640     ACCEPT WS-LOOKUP-LOYALTY-ID.
+004650     MOVE WS-LOOKUP-LOYALTY-ID TO CUST-LOYALTY-ID.
+004660     READ CUST-MAST-FILE KEY IS CUST-LOYALTY-ID
+004670         INVALID KEY
+004680             DISPLAY "Loyalty ID not found."
+004690             SET EXCP-SEV-WARNING TO TRUE
+004700             MOVE "CUS001" TO EXCP-LOG-CODE
+004710             MOVE "Loyalty ID not found during sale lookup."
+004720                 TO EXCP-LOG-MESSAGE
+004730             PERFORM 8900-LOG-EXCEPTION THRU 8900-EXIT
+004740         NOT INVALID KEY
+004750             MOVE CUST-EMAIL TO WS-CUSTOMER-KEY
+004760             DISPLAY "Welcome back, " CUST-GIVEN-NAME "!"
+004770     END-READ.
+004780 0172-EXIT.
+004790     EXIT.
+004800
+004810 0174-LOOKUP-BY-EMAIL.
+004820     IF NOT WS-CUST-MAST-AVAIL
+004830         DISPLAY "Customer lookup unavailable this run."
+004840         GO TO 0174-EXIT
+004850     END-IF.
+004860     DISPLAY "Enter email address: ".
+004870     ACCEPT WS-LOOKUP-EMAIL.
+004880     MOVE WS-LOOKUP-EMAIL TO CUST-EMAIL.
+004890     READ CUST-MAST-FILE
+004900         INVALID KEY
+004910             DISPLAY "Email address not found."
+004920             SET EXCP-SEV-WARNING TO TRUE
+004930             MOVE "CUS002" TO EXCP-LOG-CODE
+004940             MOVE "Email address not found during sale lookup."
+004950                 TO EXCP-LOG-MESSAGE
+004960             PERFORM 8900-LOG-EXCEPTION THRU 8900-EXIT
+004970         NOT INVALID KEY
+004980             MOVE CUST-EMAIL TO WS-CUSTOMER-KEY
+004990             DISPLAY "Welcome back, " CUST-GIVEN-NAME "!"
+005000     END-READ.
+005010 0174-EXIT.
+005020     EXIT.
+005030
+005040 0145-CHECK-FOR-CHECKPOINT.
+005050     CLOSE CHKPT-FILE.
+005060     OPEN I-O CHKPT-FILE.
+005070     READ CHKPT-FILE.
+005080     IF CKPT-IN-PROGRESS
+005090         DISPLAY "An interrupted sale was found - resume it? "
+005100             "(Y/N): "
+005110         ACCEPT WS-USER-RESPONSE
+005120         IF WS-USER-RESPONSE = 'Y' OR 'y'
+005130             PERFORM 0146-RESTORE-CHECKPOINT THRU 0146-EXIT
+005140         ELSE
+005150             PERFORM 0149-CLEAR-CHECKPOINT THRU 0149-EXIT
+005160         END-IF
+005170     END-IF.
+005180 0145-EXIT.
+005190     EXIT.
+005200
+005210 0146-RESTORE-CHECKPOINT.
+005220     MOVE CKPT-LINE-NO TO WS-LINE-NO.
+005230     MOVE CKPT-TOTAL-QUANT TO WS-TOTAL-QUANT.
+005240     MOVE CKPT-TOTAL-SALE TO WS-TOTAL-SALE.
+005250     MOVE CKPT-CUSTOMER-KEY TO WS-CUSTOMER-KEY.
+005260     MOVE CKPT-YEAR TO WS-YEAR.
+005270     MOVE CKPT-MONTH TO WS-MONTH.
+005280     MOVE CKPT-DAY TO WS-DAY.
+005290     MOVE CKPT-TIME-OF-DAY TO WS-TIME-OF-DAY.
+005300     MOVE CKPT-RECEIPT-NO TO WS-RECEIPT-NO.
+005310     MOVE ZEROES TO WS-TOT-WITH-DISC.
+005320     MOVE ZEROES TO WS-DISCOUNT-AMT.
+005330     MOVE ZEROES TO WS-TAX-AMT.
+005340     MOVE ZEROES TO WS-NET-TOTAL.
+005350     MOVE ZEROES TO WS-TENDERED.
+005360     MOVE ZEROES TO WS-CHANGE-DUE.
+005370     MOVE ZEROES TO WS-APPLICABLE-RATE.
+005380     MOVE ZEROES TO WS-CHKPT-COUNTER.
+005390     SET WS-RESUMING-SALE TO TRUE.
+005400     DISPLAY "Resuming sale - " WS-LINE-NO " line(s) already "
+005410         "entered, running total " WS-TOTAL-SALE.
+005420 0146-EXIT.
+005430     EXIT.
+005440
+005450 0149-CLEAR-CHECKPOINT.
+005460     CLOSE CHKPT-FILE.
+005470     OPEN I-O CHKPT-FILE.
+005480     READ CHKPT-FILE.
+005490     MOVE 'N' TO CKPT-ACTIVE-SW.
+005500     REWRITE CHKPT-RECORD.
+005510 0149-EXIT.
+005520     EXIT.
+005530
+005540 0285-SAVE-CHECKPOINT.
+005550     CLOSE CHKPT-FILE.
+005560     OPEN I-O CHKPT-FILE.
+005570     READ CHKPT-FILE.
+005580     MOVE 'Y' TO CKPT-ACTIVE-SW.
+005590     MOVE WS-LINE-NO TO CKPT-LINE-NO.
+005600     MOVE WS-TOTAL-QUANT TO CKPT-TOTAL-QUANT.
+005610     MOVE WS-TOTAL-SALE TO CKPT-TOTAL-SALE.
+005620     MOVE WS-CUSTOMER-KEY TO CKPT-CUSTOMER-KEY.
+005630     MOVE WS-YEAR TO CKPT-YEAR.
+005640     MOVE WS-MONTH TO CKPT-MONTH.
+005650     MOVE WS-DAY TO CKPT-DAY.
+005660     MOVE WS-TIME-OF-DAY TO CKPT-TIME-OF-DAY.
+005670     MOVE WS-RECEIPT-NO TO CKPT-RECEIPT-NO.
+005680     REWRITE CHKPT-RECORD.
+005690     DISPLAY "(sale checkpointed)".
+005700 0285-EXIT.
+005710     EXIT.
+005720
+005730 1000-INITIALIZE.
+005740     ACCEPT WS-DATE FROM DATE.
+005750     OPEN EXTEND SALES-TXN-FILE.
+005760     IF WS-SALES-TXN-STATUS = '05' OR '35'
+005770         OPEN OUTPUT SALES-TXN-FILE
+005780     END-IF.
+005790     PERFORM 1100-LOAD-DISCOUNT-TABLE THRU 1100-EXIT.
+005800     OPEN INPUT INV-MAST-FILE.
+005810     IF WS-INV-MAST-STATUS NOT = '00'
+005820         MOVE 'N' TO WS-INV-MAST-AVAIL-SW
+005830         DISPLAY "INV-MAST-FILE unavailable - "
+005840             "item lookup will fall back to manual entry."
+005850         SET EXCP-SEV-WARNING TO TRUE
+005860         MOVE "INV002" TO EXCP-LOG-CODE
+005870         MOVE "INV-MAST-FILE unavailable - manual entry only."
+005880             TO EXCP-LOG-MESSAGE
+005890         PERFORM 8900-LOG-EXCEPTION THRU 8900-EXIT
+005900     END-IF.
+005910     OPEN INPUT CUST-MAST-FILE.
+005920     IF WS-CUST-MAST-STATUS NOT = '00'
+005930         MOVE 'N' TO WS-CUST-MAST-AVAIL-SW
+005940         DISPLAY "CUST-MAST-FILE unavailable - "
+005950             "loyalty lookup disabled for this run."
+005960         SET EXCP-SEV-WARNING TO TRUE
+005970         MOVE "CUS003" TO EXCP-LOG-CODE
+005980         MOVE "CUST-MAST-FILE unavailable for loyalty lookup."
+005990             TO EXCP-LOG-MESSAGE
+006000         PERFORM 8900-LOG-EXCEPTION THRU 8900-EXIT
+006010     END-IF.
+006020     PERFORM 1200-OPEN-RCPT-CTR THRU 1200-EXIT.
+006030     PERFORM 1300-OPEN-CHKPT THRU 1300-EXIT.
+006040 1000-EXIT.
+006050     EXIT.
+006060
+006070 1200-OPEN-RCPT-CTR.
+006080     OPEN I-O RCPT-CTR-FILE.
+006090     IF WS-RCPT-CTR-STATUS NOT = '00'
+006100         OPEN OUTPUT RCPT-CTR-FILE
+006110         MOVE 1 TO RCPT-NEXT-NO
+006120         WRITE RCPT-CTR-RECORD
+006130         CLOSE RCPT-CTR-FILE
+006140         OPEN I-O RCPT-CTR-FILE
+006150     END-IF.
+006160 1200-EXIT.
+006170     EXIT.
+006180
+006190 1300-OPEN-CHKPT.
+006200     OPEN I-O CHKPT-FILE.
+006210     IF WS-CHKPT-STATUS NOT = '00'
+006220         OPEN OUTPUT CHKPT-FILE
+006230         MOVE 'N' TO CKPT-ACTIVE-SW
+006240         MOVE ZEROES TO CKPT-LINE-NO
+006250         MOVE ZEROES TO CKPT-TOTAL-QUANT
+006260         MOVE ZEROES TO CKPT-TOTAL-SALE
+006270         MOVE SPACES TO CKPT-CUSTOMER-KEY
+006280         MOVE ZEROES TO CKPT-YEAR
+006290         MOVE ZEROES TO CKPT-MONTH
+006300         MOVE ZEROES TO CKPT-DAY
+006310         MOVE ZEROES TO CKPT-TIME-OF-DAY
+006320         MOVE ZEROES TO CKPT-RECEIPT-NO
+006330         WRITE CHKPT-RECORD
+006340         CLOSE CHKPT-FILE
+006350         OPEN I-O CHKPT-FILE
+006360     END-IF.
+006370 1300-EXIT.
+006380     EXIT.
+006390
+006400 1100-LOAD-DISCOUNT-TABLE.
+006410     MOVE ZEROES TO WS-DISC-COUNT.
+006420     OPEN INPUT DISC-SKED-FILE.
+006430     IF WS-DISC-SKED-STATUS NOT = '00'
+006440         PERFORM 1120-LOAD-DEFAULT-TIERS THRU 1120-EXIT
+006450             VARYING WS-DISC-IDX FROM 1 BY 1
+006460             UNTIL WS-DISC-IDX > 3
+006470     ELSE
+006480         PERFORM 1140-READ-DISC-TIER THRU 1140-EXIT
+006490             UNTIL WS-DISC-SKED-STATUS NOT = '00'
+006500         CLOSE DISC-SKED-FILE
+006510     END-IF.
+006520 1100-EXIT.
+006530     EXIT.
+006540
+006550 1120-LOAD-DEFAULT-TIERS.
+006560     ADD 1 TO WS-DISC-COUNT.
+006570     MOVE WS-DFLT-THRESHOLD (WS-DISC-IDX)
+006580         TO DT-THRESHOLD (WS-DISC-COUNT).
+006590     MOVE WS-DFLT-RATE (WS-DISC-IDX)
+006600         TO DT-RATE (WS-DISC-COUNT).
+006610 1120-EXIT.
+006620     EXIT.
+006630
+006640 1140-READ-DISC-TIER.
+006650     READ DISC-SKED-FILE
+006660         AT END
+006670             MOVE '10' TO WS-DISC-SKED-STATUS
+006680         NOT AT END
+006690             IF WS-DISC-COUNT < 10
+006700                 ADD 1 TO WS-DISC-COUNT
+006710                 MOVE DT-IN-THRESHOLD
+006720                     TO DT-THRESHOLD (WS-DISC-COUNT)
+006730                 MOVE DT-IN-RATE TO DT-RATE (WS-DISC-COUNT)
+006740             END-IF
+006750     END-READ.
+006760 1140-EXIT.
+006770     EXIT.
+006780
+006790 0200-PROCESS-ITEMS.
+006800     MOVE SPACES TO WS-ITEM-CODE.
+006810     DISPLAY "Enter item code (blank if not catalogued): ".
+006820     ACCEPT WS-ITEM-CODE.
+006830     IF WS-ITEM-CODE = SPACES
+006840         PERFORM 0230-MANUAL-ENTRY THRU 0230-EXIT
+006850     ELSE
+006860         PERFORM 0240-LOOKUP-ITEM THRU 0240-EXIT
+006870     END-IF.
+006880     MOVE 'N' TO WS-RETURN-FLAG.
+006890     DISPLAY "Is this a return or voided item? (Y/N): ".
+006900     ACCEPT WS-RETURN-FLAG.
+006910     MOVE ZEROES TO WS-QUANTITY.
+006920     PERFORM 0220-ACCEPT-QUANTITY THRU 0220-EXIT
+006930         UNTIL WS-QUANTITY > ZEROES.
+006940     COMPUTE WS-ITEM-TOTAL = WS-ITEM-PRICE * WS-QUANTITY.
+006950     IF WS-IS-RETURN
+006960         PERFORM 0250-PROCESS-RETURN THRU 0250-EXIT
+006970     ELSE
+006980         PERFORM 0260-PROCESS-SALE THRU 0260-EXIT
+006990     END-IF.
+007000     ADD 1 TO WS-CHKPT-COUNTER.
+007010     IF WS-CHKPT-COUNTER >= WS-CHKPT-INTERVAL
+007020         PERFORM 0285-SAVE-CHECKPOINT THRU 0285-EXIT
+007030         MOVE ZEROES TO WS-CHKPT-COUNTER
+007040     END-IF.
+007050     DISPLAY "More items? (Y/N, or C to cancel sale): ".
+007060     ACCEPT WS-USER-RESPONSE.
+007070     IF WS-CANCEL-RESPONSE
+007080         MOVE 'Y' TO WS-SALE-CANCEL-SW
+007090         SET DONE TO TRUE
+007100     ELSE
+007110         IF DONE
+007120             SET DONE TO TRUE
+007130         ELSE
+007140             SET MORE-ITEMS TO TRUE
+007150         END-IF
+007160     END-IF.
+007170 0200-END.
+007180
+007190 0220-ACCEPT-QUANTITY.
+007200     DISPLAY "Enter quantity: ".
+007202     MOVE SPACES TO WS-QTY-IN.
+007204     ACCEPT WS-QTY-IN.
+007206     MOVE ZEROES TO WS-QUANTITY.
+007208     IF WS-QTY-IN IS NOT NUMERIC OR WS-QTY-IN = SPACES
+007210         DISPLAY "Quantity must be a number greater than zero "
+007212             "- please re-enter."
+007214        SET EXCP-SEV-WARNING TO TRUE
+007216        MOVE "CSH001" TO EXCP-LOG-CODE
+007218        MOVE "Non-numeric quantity entered - cashier re-prompted."
+007220            TO EXCP-LOG-MESSAGE
+007222        PERFORM 8900-LOG-EXCEPTION THRU 8900-EXIT
+007224     ELSE
+007226        MOVE WS-QTY-IN TO WS-QUANTITY
+007228        IF WS-QUANTITY = ZEROES
+007230            DISPLAY "Quantity must be a number greater than zero "
+007232                "- please re-enter."
+007234            SET EXCP-SEV-WARNING TO TRUE
+007236            MOVE "CSH001" TO EXCP-LOG-CODE
+007238            MOVE "Zero quantity entered - cashier re-prompted."
+007240                TO EXCP-LOG-MESSAGE
+007242            PERFORM 8900-LOG-EXCEPTION THRU 8900-EXIT
+007244        END-IF
+007246     END-IF.
+007310 0220-EXIT.
+007320     EXIT.
+007330
+007340 0250-PROCESS-RETURN.
+007350     IF WS-ITEM-TOTAL > WS-TOTAL-SALE
+007360         OR WS-QUANTITY > WS-TOTAL-QUANT
+007370         DISPLAY "Return exceeds items on this sale - entry "
+007380             "ignored."
+007390         SET EXCP-SEV-WARNING TO TRUE
+007400         MOVE "CSH002" TO EXCP-LOG-CODE
+007410         MOVE "Return exceeds items on sale - entry ignored."
+007420             TO EXCP-LOG-MESSAGE
+007430         PERFORM 8900-LOG-EXCEPTION THRU 8900-EXIT
+007440     ELSE
+007450         SUBTRACT WS-ITEM-TOTAL FROM WS-TOTAL-SALE
+007460         SUBTRACT WS-QUANTITY FROM WS-TOTAL-QUANT
+007470         MOVE WS-DESCRIPTION TO DET-DESCRIPTION
+007480         MOVE WS-ITEM-PRICE TO DET-PRICE
+007490         MOVE WS-QUANTITY TO DET-QUANTITY
+007500         MOVE WS-ITEM-TOTAL TO DET-ITEM-TOTAL
+007510         DISPLAY DETAIL-CREDIT-MARKER
+007520         DISPLAY DETAIL-LINE
+007530         SET WS-WRITE-RETURN-ITEM TO TRUE
+007540         PERFORM 0280-WRITE-DETAIL-TXN THRU 0280-EXIT
+007550     END-IF.
+007560 0250-EXIT.
+007570     EXIT.
+007580
+007590 0260-PROCESS-SALE.
+007600     MOVE WS-DESCRIPTION TO DET-DESCRIPTION.
+007610     MOVE WS-ITEM-PRICE TO DET-PRICE.
+007620     MOVE WS-QUANTITY TO DET-QUANTITY.
+007630     COMPUTE WS-TOTAL-SALE = WS-TOTAL-SALE + WS-ITEM-TOTAL.
+007640     COMPUTE WS-TOTAL-QUANT = WS-TOTAL-QUANT + WS-QUANTITY.
+007650     MOVE WS-ITEM-TOTAL TO DET-ITEM-TOTAL.
+007660     DISPLAY DETAIL-LINE.
+007670     SET WS-WRITE-SALE-ITEM TO TRUE.
+007680     PERFORM 0280-WRITE-DETAIL-TXN THRU 0280-EXIT.
+007690 0260-EXIT.
+007700     EXIT.
+007710
+007720 0230-MANUAL-ENTRY.
+007730     DISPLAY "Enter item description: ".
+007740     ACCEPT WS-DESCRIPTION.
+007750     MOVE ZEROES TO WS-ITEM-PRICE.
+007760     PERFORM 0235-ACCEPT-PRICE THRU 0235-EXIT
+007770         UNTIL WS-ITEM-PRICE > ZEROES.
+007780 0230-EXIT.
+007790     EXIT.
+007800
+007810 0235-ACCEPT-PRICE.
+007812     DISPLAY "Enter item price (99.99): ".
+007814     MOVE SPACES TO WS-PRICE-IN.
+007816     ACCEPT WS-PRICE-IN.
+007818     MOVE ZEROES TO WS-ITEM-PRICE.
+007820     IF WS-PRICE-IN IS NOT NUMERIC OR WS-PRICE-IN = SPACES
+007822         DISPLAY "Price must be a number greater than zero - "
+007824             "please re-enter."
+007826         SET EXCP-SEV-WARNING TO TRUE
+007828         MOVE "CSH003" TO EXCP-LOG-CODE
+007830         MOVE "Non-numeric price entered - cashier re-prompted."
+007832             TO EXCP-LOG-MESSAGE
+007834         PERFORM 8900-LOG-EXCEPTION THRU 8900-EXIT
+007836     ELSE
+007838         MOVE WS-PRICE-IN TO WS-ITEM-PRICE
+007840         IF WS-ITEM-PRICE = ZEROES
+007842             DISPLAY "Price must be a number greater than zero - "
+007844                 "please re-enter."
+007846             SET EXCP-SEV-WARNING TO TRUE
+007848             MOVE "CSH003" TO EXCP-LOG-CODE
+007850             MOVE "Zero price entered - cashier re-prompted."
+007852                 TO EXCP-LOG-MESSAGE
+007854             PERFORM 8900-LOG-EXCEPTION THRU 8900-EXIT
+007856         END-IF
+007858     END-IF.
+007930 0235-EXIT.
+007940     EXIT.
+007950
+007960 0240-LOOKUP-ITEM.
+007970     IF NOT WS-INV-MAST-AVAIL
+007980         PERFORM 0230-MANUAL-ENTRY THRU 0230-EXIT
+007990         GO TO 0240-EXIT
+008000     END-IF.
+008010     MOVE WS-ITEM-CODE TO INV-ITEM-CODE.
+008020     READ INV-MAST-FILE
+008030         INVALID KEY
+008040             DISPLAY "Item code not found - enter manually."
+008050             SET EXCP-SEV-WARNING TO TRUE
+008060             MOVE "INV001" TO EXCP-LOG-CODE
+008070             MOVE "Item code not found - manual entry required."
+008080                 TO EXCP-LOG-MESSAGE
+008090             PERFORM 8900-LOG-EXCEPTION THRU 8900-EXIT
+008100             PERFORM 0230-MANUAL-ENTRY THRU 0230-EXIT
+008110         NOT INVALID KEY
+008120             MOVE INV-DESCRIPTION TO WS-DESCRIPTION
+008130             MOVE INV-UNIT-PRICE TO WS-ITEM-PRICE
+008140     END-READ.
+008150 0240-EXIT.
+008160     EXIT.
+008170
+008180 0280-WRITE-DETAIL-TXN.
+008190     ADD 1 TO WS-LINE-NO.
+008200     MOVE WS-RECEIPT-NO TO STX-RECEIPT-NO.
+008210     MOVE WS-LINE-NO TO STX-LINE-NO.
+008220     MOVE WS-YEAR TO STX-YEAR.
+008230     MOVE WS-MONTH TO STX-MONTH.
+008240     MOVE WS-DAY TO STX-DAY.
+008250     MOVE WS-TIME-OF-DAY TO STX-TXN-TIME.
+008260     MOVE WS-CUSTOMER-KEY TO STX-CUSTOMER-KEY.
+008270     SET STX-DETAIL-REC TO TRUE.
+008280     IF WS-WRITE-RETURN-ITEM
+008290         SET STX-RETURN-ITEM TO TRUE
+008300     ELSE
+008310         SET STX-SALE-ITEM TO TRUE
+008320     END-IF.
+008330     MOVE WS-ITEM-CODE TO STX-ITEM-CODE.
+008340     MOVE WS-DESCRIPTION TO STX-DESCRIPTION.
+008350     MOVE WS-ITEM-PRICE TO STX-UNIT-PRICE.
+008360     MOVE WS-QUANTITY TO STX-QUANTITY.
+008370     MOVE WS-ITEM-TOTAL TO STX-ITEM-TOTAL.
+008380     MOVE WS-TOTAL-QUANT TO STX-TOTAL-QUANT.
+008390     MOVE WS-TOTAL-SALE TO STX-TOTAL-SALE.
+008400     MOVE ZEROES TO STX-DISCOUNT-RATE.
+008410     MOVE ZEROES TO STX-DISCOUNT-AMT.
+008420     MOVE ZEROES TO STX-TAX-AMT.
+008430     MOVE ZEROES TO STX-NET-TOTAL.
+008440     MOVE SPACES TO STX-PAYMENT-METHOD.
+008450     MOVE ZEROES TO STX-TENDERED.
+008460     MOVE ZEROES TO STX-CHANGE-DUE.
+008470     WRITE SALES-TXN-RECORD.
+008480 0280-EXIT.
+008490     EXIT.
+008500
+008510 0290-PRINT-TOTAL.
+008520     MOVE WS-RECEIPT-NO TO DET-RECEIPT-NO.
+008530     DISPLAY DETAIL-TOTAL-RECEIPT.
+008540     DISPLAY DETAIL-TOTAL-LINE1.
+008550     MOVE WS-TOTAL-QUANT TO DET-TOTAL-QUANT.
+008560     MOVE WS-TOTAL-SALE TO DET-TOT-SALES.
+008570     PERFORM 0292-FIND-DISCOUNT-TIER THRU 0292-EXIT.
+008580     COMPUTE WS-DISCOUNT-AMT = WS-TOTAL-SALE * WS-APPLICABLE-RATE.
+008590     COMPUTE WS-TOT-WITH-DISC = WS-TOTAL-SALE - WS-DISCOUNT-AMT.
+008600     MOVE WS-TOT-WITH-DISC TO DET-TOT-DISC.
+008610     COMPUTE WS-TAX-AMT ROUNDED = WS-TOT-WITH-DISC * WS-TAX-RATE.
+008620     MOVE WS-TAX-AMT TO DET-TOT-TAX.
+008630     COMPUTE WS-NET-TOTAL = WS-TOT-WITH-DISC + WS-TAX-AMT.
+008640     MOVE WS-NET-TOTAL TO DET-TOT-NET.
+008650     DISPLAY DETAIL-TOTAL-LINE.
+008660     DISPLAY DETAIL-TOTAL-DISC.
+008670     DISPLAY DETAIL-TOTAL-TAX.
+008680     DISPLAY DETAIL-TOTAL-NET.
+008690     PERFORM 0298-CAPTURE-TENDER THRU 0298-EXIT.
+008700     PERFORM 0296-WRITE-TOTAL-TXN THRU 0296-EXIT.
+008710 0290-END.
+008720
+008730 0295-ASSIGN-RECEIPT-NO.
+008740     CLOSE RCPT-CTR-FILE.
+008750     OPEN I-O RCPT-CTR-FILE.
+008760     READ RCPT-CTR-FILE.
+008770     MOVE RCPT-NEXT-NO TO WS-RECEIPT-NO.
+008780     ADD 1 TO RCPT-NEXT-NO.
+008790     REWRITE RCPT-CTR-RECORD.
+008800     DISPLAY "RECEIPT NUMBER: " WS-RECEIPT-NO.
+008810 0295-EXIT.
+008820     EXIT.
+008830 0298-CAPTURE-TENDER.
+008840     MOVE SPACES TO WS-PAYMENT-METHOD.
+008850     PERFORM 0299-ACCEPT-PAY-METHOD THRU 0299-EXIT
+008860         UNTIL WS-PAY-IS-VALID.
+008870     IF WS-PAY-IS-CASH
+008880         MOVE ZEROES TO WS-TENDERED
+008890         PERFORM 0297-ACCEPT-TENDERED THRU 0297-EXIT
+008900             UNTIL WS-TENDERED >= WS-NET-TOTAL
+008910         COMPUTE WS-CHANGE-DUE = WS-TENDERED - WS-NET-TOTAL
+008920     ELSE
+008930         MOVE WS-NET-TOTAL TO WS-TENDERED
+008940         MOVE ZEROES TO WS-CHANGE-DUE
+008950     END-IF.
+008960     MOVE WS-TENDERED TO DET-TOT-TENDERED.
+008970     MOVE WS-CHANGE-DUE TO DET-TOT-CHANGE.
+008980     DISPLAY DETAIL-TOTAL-TENDERED.
+008990     DISPLAY DETAIL-TOTAL-CHANGE.
+009000 0298-EXIT.
+009010     EXIT.
+009020
+009030 0299-ACCEPT-PAY-METHOD.
+009040     DISPLAY "Payment method? (C=Cash, D=Card, S=Split): ".
+009050     ACCEPT WS-PAYMENT-METHOD.
+009060     IF NOT WS-PAY-IS-VALID
+009070         DISPLAY "Please enter C, D, or S."
+009080     ELSE
+009090         EVALUATE WS-PAYMENT-METHOD
+009100             WHEN 'c'  MOVE 'C' TO WS-PAYMENT-METHOD
+009110             WHEN 'd'  MOVE 'D' TO WS-PAYMENT-METHOD
+009120             WHEN 's'  MOVE 'S' TO WS-PAYMENT-METHOD
+009130         END-EVALUATE
+009140     END-IF.
+009150 0299-EXIT.
+009160     EXIT.
+009170
+009180 0297-ACCEPT-TENDERED.
+009190     DISPLAY "Enter amount tendered: ".
+009200     ACCEPT WS-TENDERED.
+009210     IF WS-TENDERED < WS-NET-TOTAL
+009220         DISPLAY "Amount tendered is less than total due - "
+009230             "please re-enter."
+009240     END-IF.
+009250 0297-EXIT.
+009260     EXIT.
+009270
+009280 0296-WRITE-TOTAL-TXN.
+009290     ADD 1 TO WS-LINE-NO.
+009300     MOVE WS-RECEIPT-NO TO STX-RECEIPT-NO.
+009310     MOVE WS-LINE-NO TO STX-LINE-NO.
+009320     MOVE WS-YEAR TO STX-YEAR.
+009330     MOVE WS-MONTH TO STX-MONTH.
+009340     MOVE WS-DAY TO STX-DAY.
+009350     MOVE WS-TIME-OF-DAY TO STX-TXN-TIME.
+009360     MOVE WS-CUSTOMER-KEY TO STX-CUSTOMER-KEY.
+009370     SET STX-TOTAL-REC TO TRUE.
+009380     SET STX-SALE-ITEM TO TRUE.
+009390     MOVE SPACES TO STX-ITEM-CODE.
+009400     MOVE SPACES TO STX-DESCRIPTION.
+009410     MOVE ZEROES TO STX-UNIT-PRICE.
+009420     MOVE ZEROES TO STX-QUANTITY.
+009430     MOVE ZEROES TO STX-ITEM-TOTAL.
+009440     MOVE WS-TOTAL-QUANT TO STX-TOTAL-QUANT.
+009450     MOVE WS-TOTAL-SALE TO STX-TOTAL-SALE.
+009460     MOVE WS-APPLICABLE-RATE TO STX-DISCOUNT-RATE.
+009470     MOVE WS-DISCOUNT-AMT TO STX-DISCOUNT-AMT.
+009480     MOVE WS-TAX-AMT TO STX-TAX-AMT.
+009490     MOVE WS-NET-TOTAL TO STX-NET-TOTAL.
+009500     MOVE WS-PAYMENT-METHOD TO STX-PAYMENT-METHOD.
+009510     MOVE WS-TENDERED TO STX-TENDERED.
+009520     MOVE WS-CHANGE-DUE TO STX-CHANGE-DUE.
+009530     WRITE SALES-TXN-RECORD.
+009540 0296-EXIT.
+009550     EXIT.
+009560
+009570 0292-FIND-DISCOUNT-TIER.
+009580     MOVE ZEROES TO WS-APPLICABLE-RATE.
+009590     PERFORM 0294-CHECK-ONE-TIER THRU 0294-EXIT
+009600         VARYING WS-DISC-IDX FROM 1 BY 1
+009610         UNTIL WS-DISC-IDX > WS-DISC-COUNT.
+009620 0292-EXIT.
+009630     EXIT.
+009640
+009650 0294-CHECK-ONE-TIER.
+009660     IF WS-TOTAL-SALE >= DT-THRESHOLD (WS-DISC-IDX)
+009670         MOVE DT-RATE (WS-DISC-IDX) TO WS-APPLICABLE-RATE
+009680     END-IF.
+009690 0294-EXIT.
+009700     EXIT.
+009710
+009720 8900-LOG-EXCEPTION.
+009730     MOVE WS-YEAR            TO EXCP-LOG-YEAR.
+009740     MOVE WS-MONTH           TO EXCP-LOG-MONTH.
+009750     MOVE WS-DAY             TO EXCP-LOG-DAY.
+009760     MOVE WS-TIME-OF-DAY (1:6) TO EXCP-LOG-TIME.
+009770     MOVE "CASHREG"          TO EXCP-LOG-PROGRAM.
+009780     OPEN EXTEND EXCP-LOG-FILE.
+009790     IF WS-EXCP-LOG-STATUS NOT = '00'
+009800         OPEN OUTPUT EXCP-LOG-FILE
+009810     END-IF.
+009820     WRITE EXCP-LOG-RECORD.
+009830     CLOSE EXCP-LOG-FILE.
+009840 8900-EXIT.
+009850     EXIT.
+009860
+009870 0300-STOP-RUN.
+009880     CLOSE SALES-TXN-FILE.
+009890     CLOSE INV-MAST-FILE.
+009900     CLOSE RCPT-CTR-FILE.
+009910     CLOSE CUST-MAST-FILE.
+009920     CLOSE CHKPT-FILE.
+009930     STOP RUN.
+009940 END PROGRAM CASHREGISTER.
