@@ -1,40 +1,257 @@
-*>***************************************************
-*> GETNAME Write program to get username and email  *
-*>***************************************************
-     IDENTIFICATION DIVISION.
-       PROGRAM-ID. GETNAME as "GETNAME".
-	   AUTHOR. 	KASKA MISKOLCZI.
-
-       ENVIRONMENT DIVISION.
-	   CONFIGURATION SECTION.
-	   SOURCE-COMPUTER. 
-	   OBJECT-COMPUTER.
-	   
-       INPUT-OUTPUT SECTION.
-              
-               
-       DATA DIVISION.
-       FILE SECTION.
-   
-       WORKING-STORAGE SECTION.
-       01  WS-GVNAME	PIC X(8).
-       01  WS-SURNAME   PIC X(8).
-       01  WS-EMAIL     PIC X(36).
-   
-
-       PROCEDURE DIVISION.
-       0001-HELLO-USER.
-	   
-		   DISPLAY "Please enter your given name".
-		   ACCEPT WS-GVNAME.
-		   DISPLAY "Okay ", WS-GVNAME,.
-		   DISPLAY "Please enter your surname".
-		   ACCEPT WS-SURNAME.
-		   DISPLAY "Awesome! Now what is your email address?".
-		   ACCEPT WS-EMAIL.
-		   DISPLAY "Hello ", WS-GVNAME WS-SURNAME.
-		   DISPLAY "Glad we got you into the system!".
-           			
-           STOP RUN.
-           
-          END PROGRAM GETNAME.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GETNAME.
+000300 AUTHOR.        KASKA MISKOLCZI.
+000400 INSTALLATION.  MISKOLCZI PETS.
+000500 DATE-WRITTEN.  2021-03-01.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    PROGRAM GREETS A NEW CUSTOMER AND COLLECTS THEIR NAME AND  *
+000900*    EMAIL ADDRESS FOR LOYALTY SIGN-UP.                         *
+001000*-----------------------------------------------------------------
+001100*    MAINTENANCE HISTORY.                                       *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    2026-08-09 DRO   ADDED CUST-MAST-FILE SO EVERY SIGN-UP IS   *
+001400*                     SAVED AS A LOYALTY CUSTOMER MASTER RECORD  *
+001500*                     INSTEAD OF BEING DISPLAYED AND DISCARDED.  *
+001600*                     A NEW LOYALTY ID IS ASSIGNED FROM A        *
+001700*                     PERSISTENT COUNTER FILE, THE SAME WAY      *
+001800*                     CASHREGISTER ASSIGNS RECEIPT NUMBERS.      *
+001850*    2026-08-09 DRO   ADDED EMAIL-FORMAT VALIDATION - THE        *
+001860*                     ADDRESS MUST HAVE EXACTLY ONE '@', TEXT ON *
+001870*                     BOTH SIDES OF IT, AND NO EMBEDDED SPACES,  *
+001880*                     RE-PROMPTING UNTIL ONE IS ENTERED.         *
+001890*    2026-08-09 DRO   ADDED EXCP-LOG-FILE - AN INVALID EMAIL     *
+001891*                     ENTRY AND A SIGN-UP REJECTED BECAUSE THE   *
+001892*                     EMAIL IS ALREADY ON FILE ARE NOW APPENDED  *
+001893*                     TO THE SHARED EXCEPTION LOG.               *
+001895*    2026-08-09 DRO   ADDED ALTERNATE RECORD KEY CUST-LOYALTY-ID *
+001896*                     TO CUST-MAST-FILE SO THE PHYSICAL FILE     *
+001897*                     THIS PROGRAM CREATES HAS THE SAME KEY      *
+001898*                     STRUCTURE CASHREGISTER OPENS IT WITH.      *
+001901*    2026-08-09 DRO   THE LOYALTY ID, "YOUR LOYALTY ID IS" AND   *
+001902*                     "GLAD WE GOT YOU" MESSAGES ARE NO LONGER   *
+001903*                     ISSUED WHEN THE WRITE TO CUST-MAST-FILE    *
+001904*                     FAILS (DUPLICATE EMAIL), AND THE COUNTER   *
+001905*                     IS NO LONGER ADVANCED FOR A SIGN-UP THAT   *
+001906*                     WAS NEVER ACTUALLY SAVED.                  *
+001900*****************************************************************
+002000
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CUST-MAST-FILE  ASSIGN TO "CUSTMAST"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS DYNAMIC
+003100         RECORD KEY IS CUST-EMAIL
+003150         ALTERNATE RECORD KEY IS CUST-LOYALTY-ID
+003200         FILE STATUS IS WS-CUST-MAST-STATUS.
+003300
+003400     SELECT LOYAL-CTR-FILE  ASSIGN TO "LOYALCTR"
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS WS-LOYAL-CTR-STATUS.
+003650
+003660     SELECT EXCP-LOG-FILE   ASSIGN TO "EXCPLOG"
+003670         ORGANIZATION IS SEQUENTIAL
+003680         FILE STATUS IS WS-EXCP-LOG-STATUS.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000
+004100 FD  CUST-MAST-FILE.
+004200 COPY CUSTMAST.
+004300
+004400 FD  LOYAL-CTR-FILE
+004500     RECORDING MODE IS F.
+004600 01  LOYAL-CTR-RECORD.
+004700     05  LOYAL-NEXT-ID          PIC 9(08).
+004750
+004760 FD  EXCP-LOG-FILE
+004770     RECORDING MODE IS F.
+004780 COPY EXCPLOG.
+004800
+004900 WORKING-STORAGE SECTION.
+005000 01  WS-GVNAME                  PIC X(08).
+005100 01  WS-SURNAME                 PIC X(08).
+005200 01  WS-EMAIL                   PIC X(36).
+005300
+005400 01  WS-CUST-MAST-STATUS        PIC XX     VALUE ZEROES.
+005500 01  WS-LOYAL-CTR-STATUS        PIC XX     VALUE ZEROES.
+005550 01  WS-EXCP-LOG-STATUS         PIC XX     VALUE ZEROES.
+005560 01  WS-LOG-TIME                PIC 9(08).
+005600 01  WS-LOYALTY-ID              PIC 9(08)  VALUE ZEROES.
+005700
+005800 01  WS-DATE.
+005900     05  WS-YEAR                PIC 99.
+006000     05  WS-MONTH               PIC 99.
+006100     05  WS-DAY                 PIC 99.
+006110
+006120 01  WS-EMAIL-VALID-SW          PIC X      VALUE 'N'.
+006130     88  WS-EMAIL-IS-VALID         VALUE 'Y'.
+006135 01  WS-SAVE-OK-SW              PIC X      VALUE 'N'.
+006136     88  WS-SAVE-WAS-OK            VALUE 'Y'.
+006140 01  WS-AT-COUNT                PIC 99     VALUE ZEROES.
+006150 01  WS-EMAIL-LOCAL             PIC X(36).
+006160 01  WS-EMAIL-DOMAIN            PIC X(36).
+006170 01  WS-EMAIL-LEN               PIC 99     VALUE ZEROES.
+006180 01  WS-SCAN-IDX                PIC 99     VALUE ZEROES.
+006200
+006300 PROCEDURE DIVISION.
+006400 0001-HELLO-USER.
+006500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006600     DISPLAY "Please enter your given name".
+006700     ACCEPT WS-GVNAME.
+006800     DISPLAY "Okay ", WS-GVNAME.
+006900     DISPLAY "Please enter your surname".
+007000     ACCEPT WS-SURNAME.
+007100     DISPLAY "Awesome! Now what is your email address?".
+007150     MOVE 'N' TO WS-EMAIL-VALID-SW.
+007160     PERFORM 0120-ACCEPT-EMAIL THRU 0120-EXIT
+007170         UNTIL WS-EMAIL-IS-VALID.
+007300     DISPLAY "Hello ", WS-GVNAME, " ", WS-SURNAME.
+007400     PERFORM 0100-SAVE-CUSTOMER THRU 0100-EXIT.
+007450     IF WS-SAVE-WAS-OK
+007500         DISPLAY "Glad we got you into the system!"
+007550     END-IF.
+007600     PERFORM 9000-CLOSE-UP.
+007700     STOP RUN.
+007800
+007750 0120-ACCEPT-EMAIL.
+007760     ACCEPT WS-EMAIL.
+007770     PERFORM 0130-VALIDATE-EMAIL THRU 0130-EXIT.
+007780     IF NOT WS-EMAIL-IS-VALID
+007790         DISPLAY "Please enter a valid email address - one "
+007791             "'@', text on both sides, no spaces."
+007881     SET EXCP-SEV-WARNING TO TRUE
+007882     MOVE "GET001" TO EXCP-LOG-CODE
+007883     MOVE "Invalid email format entered at sign-up."
+007884         TO EXCP-LOG-MESSAGE
+007885     PERFORM 8900-LOG-EXCEPTION THRU 8900-EXIT
+007792     END-IF.
+007793 0120-EXIT.
+007794     EXIT.
+007795
+007796 0130-VALIDATE-EMAIL.
+007797     MOVE 'Y' TO WS-EMAIL-VALID-SW.
+007798     MOVE ZEROES TO WS-AT-COUNT.
+007799     INSPECT WS-EMAIL TALLYING WS-AT-COUNT FOR ALL '@'.
+007800     IF WS-AT-COUNT NOT = 1
+007801         MOVE 'N' TO WS-EMAIL-VALID-SW
+007802     ELSE
+007803         MOVE SPACES TO WS-EMAIL-LOCAL
+007804         MOVE SPACES TO WS-EMAIL-DOMAIN
+007805         UNSTRING WS-EMAIL DELIMITED BY '@'
+007806             INTO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+007807         IF WS-EMAIL-LOCAL = SPACES OR WS-EMAIL-DOMAIN = SPACES
+007808             MOVE 'N' TO WS-EMAIL-VALID-SW
+007809         END-IF
+007810         PERFORM 0140-FIND-EMAIL-LEN THRU 0140-EXIT
+007811         IF WS-EMAIL-LEN > ZEROES
+007812             PERFORM 0150-CHECK-ONE-CHAR THRU 0150-EXIT
+007813                 VARYING WS-SCAN-IDX FROM 1 BY 1
+007814                 UNTIL WS-SCAN-IDX > WS-EMAIL-LEN
+007815         END-IF
+007816     END-IF.
+007817 0130-EXIT.
+007818     EXIT.
+007819
+007820 0140-FIND-EMAIL-LEN.
+007821     MOVE 36 TO WS-EMAIL-LEN.
+007822     PERFORM 0145-BACK-UP-ONE THRU 0145-EXIT
+007823         UNTIL WS-EMAIL-LEN = ZEROES
+007824         OR WS-EMAIL (WS-EMAIL-LEN:1) NOT = SPACE.
+007825 0140-EXIT.
+007826     EXIT.
+007827
+007828 0145-BACK-UP-ONE.
+007829     SUBTRACT 1 FROM WS-EMAIL-LEN.
+007830 0145-EXIT.
+007831     EXIT.
+007832
+007833 0150-CHECK-ONE-CHAR.
+007834     IF WS-EMAIL (WS-SCAN-IDX:1) = SPACE
+007835         MOVE 'N' TO WS-EMAIL-VALID-SW
+007836     END-IF.
+007837 0150-EXIT.
+007838     EXIT.
+007839
+007900 1000-INITIALIZE.
+008000     ACCEPT WS-DATE FROM DATE.
+008100     OPEN I-O CUST-MAST-FILE.
+008200     IF WS-CUST-MAST-STATUS NOT = '00'
+008300         OPEN OUTPUT CUST-MAST-FILE
+008400         CLOSE CUST-MAST-FILE
+008500         OPEN I-O CUST-MAST-FILE
+008600     END-IF.
+008700     PERFORM 1200-OPEN-LOYAL-CTR THRU 1200-EXIT.
+008800 1000-EXIT.
+008900     EXIT.
+009000
+009100 1200-OPEN-LOYAL-CTR.
+009200     OPEN I-O LOYAL-CTR-FILE.
+009300     IF WS-LOYAL-CTR-STATUS NOT = '00'
+009400         OPEN OUTPUT LOYAL-CTR-FILE
+009500         MOVE 1 TO LOYAL-NEXT-ID
+009600         WRITE LOYAL-CTR-RECORD
+009700         CLOSE LOYAL-CTR-FILE
+009800         OPEN I-O LOYAL-CTR-FILE
+009900     END-IF.
+010000 1200-EXIT.
+010100     EXIT.
+010200
+010300 0100-SAVE-CUSTOMER.
+010350     MOVE 'N' TO WS-SAVE-OK-SW.
+010400     READ LOYAL-CTR-FILE.
+010500     MOVE LOYAL-NEXT-ID TO WS-LOYALTY-ID.
+010800     MOVE WS-EMAIL TO CUST-EMAIL.
+010900     MOVE WS-LOYALTY-ID TO CUST-LOYALTY-ID.
+011000     MOVE WS-GVNAME TO CUST-GIVEN-NAME.
+011100     MOVE WS-SURNAME TO CUST-SURNAME.
+011200     MOVE WS-YEAR TO CUST-SIGNUP-YEAR.
+011300     MOVE WS-MONTH TO CUST-SIGNUP-MONTH.
+011400     MOVE WS-DAY TO CUST-SIGNUP-DAY.
+011500     WRITE CUST-MASTER-RECORD
+011600         INVALID KEY
+011700             DISPLAY "This email is already on file."
+011710             SET EXCP-SEV-WARNING TO TRUE
+011720             MOVE "GET002" TO EXCP-LOG-CODE
+011730             MOVE "Sign-up rejected - email already on file."
+011740                 TO EXCP-LOG-MESSAGE
+011750             PERFORM 8900-LOG-EXCEPTION THRU 8900-EXIT
+011760         NOT INVALID KEY
+011770             MOVE 'Y' TO WS-SAVE-OK-SW
+011780             ADD 1 TO LOYAL-NEXT-ID
+011790             REWRITE LOYAL-CTR-RECORD
+011800     END-WRITE.
+011850     IF WS-SAVE-WAS-OK
+011900         DISPLAY "Your loyalty ID is ", WS-LOYALTY-ID
+011950     END-IF.
+012000 0100-EXIT.
+012100     EXIT.
+012200
+012300 9000-CLOSE-UP.
+012400     CLOSE CUST-MAST-FILE.
+012500     CLOSE LOYAL-CTR-FILE.
+012600 9000-EXIT.
+012700     EXIT.
+012800
+012810 8900-LOG-EXCEPTION.
+012820     MOVE WS-YEAR            TO EXCP-LOG-YEAR.
+012830     MOVE WS-MONTH           TO EXCP-LOG-MONTH.
+012840     MOVE WS-DAY             TO EXCP-LOG-DAY.
+012850     ACCEPT WS-LOG-TIME FROM TIME.
+012860     MOVE WS-LOG-TIME (1:6)  TO EXCP-LOG-TIME.
+012870     MOVE "GETNAME"          TO EXCP-LOG-PROGRAM.
+012880     OPEN EXTEND EXCP-LOG-FILE.
+012890     IF WS-EXCP-LOG-STATUS NOT = '00'
+012900         OPEN OUTPUT EXCP-LOG-FILE
+012910     END-IF.
+012920     WRITE EXCP-LOG-RECORD.
+012930     CLOSE EXCP-LOG-FILE.
+012940 8900-EXIT.
+012950     EXIT.
+012960
+012970 END PROGRAM GETNAME.
